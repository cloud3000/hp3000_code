@@ -1,56 +1,213 @@
 *>$CONTROL POST85, BOUNDS, LINES=59, LIST, MAP, CROSSREF
- IDENTIFICATION DIVISION.                            
- PROGRAM-ID.     DMY000.                                
- ENVIRONMENT DIVISION.                                 
- DATA DIVISION.                                            
- WORKING-STORAGE SECTION.                            
-*****************************************
- PROCEDURE DIVISION.                                    
- BEGIN-0000.                                                 
-     CALL "SUB1".                                             
-     CALL "SUB2".                                             
-     CALL "SUB3".                                             
-     CALL "SUB4".                                             
-     CALL "SUB11".                                           
-     STOP RUN.                                                  
- END PROGRAM DMY000.                                     
-*>$TITLE "SUB1"                                                
-*>$CONTROL RLFILE,LIST,DYNAMIC,BOUNDS,POST85  
- IDENTIFICATION DIVISION.                            
- PROGRAM-ID. SUB1.                                       
- ENVIRONMENT DIVISION.                                 
- DATA DIVISION.                                            
- WORKING-STORAGE SECTION.                            
- PROCEDURE DIVISION.                                    
- 0-BEGIN.                                                     
-     DISPLAY "SUB1 FROM DMY000".                     
-     GOBACK.                                                     
- END PROGRAM SUB1.                                        
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID.     DMY000.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
 *>****************************************
-*>$TITLE "SUB2"                                                
-*>$CONTROL RLFILE,LIST,DYNAMIC,BOUNDS,POST85  
- IDENTIFICATION DIVISION.                            
- PROGRAM-ID. SUB2.                                       
- ENVIRONMENT DIVISION.                                 
- DATA DIVISION.                                            
- WORKING-STORAGE SECTION.                            
- PROCEDURE DIVISION.                                    
- 0-BEGIN.                                                     
-     DISPLAY "SUB2 FROM DMY000".                     
-     GOBACK.                                                     
- END PROGRAM SUB2.                                        
+ 01  DMY-PASS-COUNT          PIC S9(05) COMP VALUE 1.
+ 01  DMY-EXPECTED-COUNT      PIC S9(05) COMP VALUE 0.
+ 01  DMY-ACTUAL-COUNT        PIC S9(05) COMP VALUE 0.
+ 01  DMY-TEST-RESULT         PIC X(04) VALUE SPACES.
+*>Per-sub call counters, gathered fresh each pass -- each sub keeps its
+*>own count of calls since it was last loaded (see SUBn-CALLS below in
+*>each subprogram), so a genuine CANCEL/reload between passes shows up
+*>as matching vectors (every sub back to 1 call since reload) while a
+*>broken CANCEL shows up as a mismatch (counts keep climbing instead).
+ 01  SUB1-CALLS              PIC S9(05) COMP VALUE 0.
+ 01  SUB2-CALLS              PIC S9(05) COMP VALUE 0.
+ 01  SUB3-CALLS              PIC S9(05) COMP VALUE 0.
+ 01  SUB4-CALLS              PIC S9(05) COMP VALUE 0.
+ 01  SUB11-CALLS             PIC S9(05) COMP VALUE 0.
+ 01  DMY-CALL-COUNTS.
+     03  DMY-CALL-ENTRY          PIC S9(05) COMP OCCURS 5.
+ 01  DMY-EXPECTED-CALLS.
+     03  DMY-EXP-ENTRY           PIC S9(05) COMP OCCURS 5.
+ 01  DMY-ACTUAL-CALLS.
+     03  DMY-ACT-ENTRY           PIC S9(05) COMP OCCURS 5.
+*>Audit-log request passed to AUDLOG -- shared with CL2HTML/CLEANDSK.
+ 01  WS-AUDIT-REQUEST.
+     03  AR-PROGRAM-NAME      PIC X(08) VALUE "DMY000".
+     03  AR-OPERATOR          PIC X(08) VALUE "SYSTEM".
+     03  AR-EVENT             PIC X(06) VALUE SPACES.
+     03  AR-OUTCOME           PIC X(08) VALUE SPACES.
+     03  AR-PARM-1            PIC X(26) VALUE SPACES.
+     03  AR-PARM-2            PIC X(10) VALUE SPACES.
+ PROCEDURE DIVISION.
+ BEGIN-0000.
+     MOVE "START"  TO AR-EVENT.
+     MOVE SPACES   TO AR-OUTCOME.
+     PERFORM B9500-LOG-AUDIT-EVENT THRU B9500-EXIT.
+     DISPLAY "DMY000 pass 1 of 2 -- establishing expected results".
+     PERFORM B0000-RUN-SUBS THRU B0000-EXIT.
+     MOVE DMY-CALL-COUNTS TO DMY-EXPECTED-CALLS.
+     CANCEL "SUB1".
+     CANCEL "SUB2".
+     CANCEL "SUB3".
+     CANCEL "SUB4".
+     CANCEL "SUB11".
+     DISPLAY "DMY000 pass 2 of 2 -- re-run after CANCEL".
+     PERFORM B0000-RUN-SUBS THRU B0000-EXIT.
+     MOVE DMY-CALL-COUNTS TO DMY-ACTUAL-CALLS.
+     PERFORM C0000-COMPARE THRU C0000-EXIT.
+     MOVE "FINISH"          TO AR-EVENT.
+     MOVE DMY-TEST-RESULT   TO AR-OUTCOME.
+     MOVE DMY-EXPECTED-COUNT TO AR-PARM-1.
+     MOVE DMY-ACTUAL-COUNT   TO AR-PARM-2.
+     PERFORM B9500-LOG-AUDIT-EVENT THRU B9500-EXIT.
+     STOP RUN.
+ B0000-RUN-SUBS.
+     MOVE 1 TO DMY-PASS-COUNT.
+     CALL "SUB1" USING BY REFERENCE SUB1-CALLS.
+     CALL "SUB2" USING BY REFERENCE SUB2-CALLS.
+     CALL "SUB3" USING BY REFERENCE SUB3-CALLS.
+     CALL "SUB4" USING BY CONTENT   DMY-PASS-COUNT
+                       BY REFERENCE SUB4-CALLS.
+     CALL "SUB11" USING BY REFERENCE DMY-PASS-COUNT
+                        BY REFERENCE SUB11-CALLS.
+     MOVE SUB1-CALLS  TO DMY-CALL-ENTRY(1).
+     MOVE SUB2-CALLS  TO DMY-CALL-ENTRY(2).
+     MOVE SUB3-CALLS  TO DMY-CALL-ENTRY(3).
+     MOVE SUB4-CALLS  TO DMY-CALL-ENTRY(4).
+     MOVE SUB11-CALLS TO DMY-CALL-ENTRY(5).
+ B0000-EXIT.  EXIT.
+*>C0000-COMPARE checks the full five-sub call-count vector, not just a
+*>single number, so a sub that fails to reload after CANCEL is caught
+*>even if the others reload correctly.
+ C0000-COMPARE.
+     MOVE "PASS" TO DMY-TEST-RESULT.
+     IF DMY-EXP-ENTRY(1) NOT = DMY-ACT-ENTRY(1)
+        MOVE "FAIL" TO DMY-TEST-RESULT
+     END-IF.
+     IF DMY-EXP-ENTRY(2) NOT = DMY-ACT-ENTRY(2)
+        MOVE "FAIL" TO DMY-TEST-RESULT
+     END-IF.
+     IF DMY-EXP-ENTRY(3) NOT = DMY-ACT-ENTRY(3)
+        MOVE "FAIL" TO DMY-TEST-RESULT
+     END-IF.
+     IF DMY-EXP-ENTRY(4) NOT = DMY-ACT-ENTRY(4)
+        MOVE "FAIL" TO DMY-TEST-RESULT
+     END-IF.
+     IF DMY-EXP-ENTRY(5) NOT = DMY-ACT-ENTRY(5)
+        MOVE "FAIL" TO DMY-TEST-RESULT
+     END-IF.
+     ADD DMY-EXP-ENTRY(1) DMY-EXP-ENTRY(2) DMY-EXP-ENTRY(3)
+         DMY-EXP-ENTRY(4) DMY-EXP-ENTRY(5) GIVING DMY-EXPECTED-COUNT.
+     ADD DMY-ACT-ENTRY(1) DMY-ACT-ENTRY(2) DMY-ACT-ENTRY(3)
+         DMY-ACT-ENTRY(4) DMY-ACT-ENTRY(5) GIVING DMY-ACTUAL-COUNT.
+     DISPLAY "DMY000 REGRESSION SUMMARY -- SUB1/2/3/4/11 CALLS SINCE "
+             "LOAD  EXPECTED: " DMY-EXP-ENTRY(1) DMY-EXP-ENTRY(2)
+             DMY-EXP-ENTRY(3) DMY-EXP-ENTRY(4) DMY-EXP-ENTRY(5)
+             "  ACTUAL: " DMY-ACT-ENTRY(1) DMY-ACT-ENTRY(2)
+             DMY-ACT-ENTRY(3) DMY-ACT-ENTRY(4) DMY-ACT-ENTRY(5)
+             "  RESULT: " DMY-TEST-RESULT.
+ C0000-EXIT.  EXIT.
+*>B9500-LOG-AUDIT-EVENT appends one record to the shared operations
+*>audit-trail log via AUDLOG -- caller sets AR-EVENT/AR-OUTCOME/
+*>AR-PARM-1/AR-PARM-2 beforehand.
+ B9500-LOG-AUDIT-EVENT.
+     CALL "AUDLOG" USING WS-AUDIT-REQUEST.
+ B9500-EXIT.  EXIT.
+ END PROGRAM DMY000.
+*>$TITLE "SUB1"
+*>$CONTROL RLFILE,LIST,DYNAMIC,BOUNDS,POST85
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SUB1.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+*>Private call counter -- VALUE 0 takes effect again each time this
+*>program is freshly loaded, so it tracks calls since the last load,
+*>not calls since the start of the job.
+ 01  SUB1-OWN-CALLS           PIC S9(05) COMP VALUE 0.
+ LINKAGE SECTION.
+ 01  SUB1-LS-CALLS            PIC S9(05) COMP.
+ PROCEDURE DIVISION USING SUB1-LS-CALLS.
+ 0-BEGIN.
+     DISPLAY "SUB1 FROM DMY000".
+     ADD 1 TO SUB1-OWN-CALLS.
+     MOVE SUB1-OWN-CALLS TO SUB1-LS-CALLS.
+     GOBACK.
+ END PROGRAM SUB1.
 *>****************************************
-*>$TITLE "SUB3"                                                
-*>$CONTROL RLFILE,LIST,DYNAMIC,BOUNDS,POST85  
- IDENTIFICATION DIVISION.                            
- PROGRAM-ID. SUB3.                                       
- ENVIRONMENT DIVISION.                                 
- DATA DIVISION.                                            
- WORKING-STORAGE SECTION.                            
- PROCEDURE DIVISION.                                    
- 0-BEGIN.                                                     
+*>$TITLE "SUB2"
+*>$CONTROL RLFILE,LIST,DYNAMIC,BOUNDS,POST85
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SUB2.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01  SUB2-OWN-CALLS           PIC S9(05) COMP VALUE 0.
+ LINKAGE SECTION.
+ 01  SUB2-LS-CALLS            PIC S9(05) COMP.
+ PROCEDURE DIVISION USING SUB2-LS-CALLS.
+ 0-BEGIN.
+     DISPLAY "SUB2 FROM DMY000".
+     ADD 1 TO SUB2-OWN-CALLS.
+     MOVE SUB2-OWN-CALLS TO SUB2-LS-CALLS.
+     GOBACK.
+ END PROGRAM SUB2.
+*>****************************************
+*>$TITLE "SUB3"
+*>$CONTROL RLFILE,LIST,DYNAMIC,BOUNDS,POST85
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SUB3.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01  SUB3-OWN-CALLS           PIC S9(05) COMP VALUE 0.
+ 01  SUB3-SUB2-CALLS          PIC S9(05) COMP VALUE 0.
+ LINKAGE SECTION.
+ 01  SUB3-LS-CALLS            PIC S9(05) COMP.
+ PROCEDURE DIVISION USING SUB3-LS-CALLS.
+ 0-BEGIN.
      DISPLAY "SUB3 FROM DMY000 CALLING SUB2".
-     CALL "SUB2".                                             
-     GOBACK.                                                     
- END PROGRAM SUB3.                                        
-                                                                  
+     CALL "SUB2" USING BY REFERENCE SUB3-SUB2-CALLS.
+     ADD 1 TO SUB3-OWN-CALLS.
+     MOVE SUB3-OWN-CALLS TO SUB3-LS-CALLS.
+     GOBACK.
+ END PROGRAM SUB3.
+*>****************************************
+*>$TITLE "SUB4"
+*>$CONTROL RLFILE,LIST,DYNAMIC,BOUNDS,POST85
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SUB4.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01  SUB4-PASS-COUNT          PIC S9(05) COMP VALUE 0.
+ 01  SUB4-OWN-CALLS           PIC S9(05) COMP VALUE 0.
+ LINKAGE SECTION.
+ 01  SUB4-LS-PASS-COUNT       PIC S9(05) COMP.
+ 01  SUB4-LS-CALLS            PIC S9(05) COMP.
+ PROCEDURE DIVISION USING SUB4-LS-PASS-COUNT, SUB4-LS-CALLS.
+ 0-BEGIN.
+     MOVE SUB4-LS-PASS-COUNT TO SUB4-PASS-COUNT.
+     DISPLAY "SUB4 FROM DMY000, RECEIVED BY CONTENT: "
+             SUB4-PASS-COUNT.
+     ADD 1 TO SUB4-LS-PASS-COUNT.
+     ADD 1 TO SUB4-OWN-CALLS.
+     MOVE SUB4-OWN-CALLS TO SUB4-LS-CALLS.
+     GOBACK.
+ END PROGRAM SUB4.
+*>****************************************
+*>$TITLE "SUB11"
+*>$CONTROL RLFILE,LIST,DYNAMIC,BOUNDS,POST85
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SUB11.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01  SUB11-OWN-CALLS          PIC S9(05) COMP VALUE 0.
+ LINKAGE SECTION.
+ 01  SUB11-LS-PASS-COUNT      PIC S9(05) COMP.
+ 01  SUB11-LS-CALLS           PIC S9(05) COMP.
+ PROCEDURE DIVISION USING SUB11-LS-PASS-COUNT, SUB11-LS-CALLS.
+ 0-BEGIN.
+     DISPLAY "SUB11 FROM DMY000, RECEIVED BY REFERENCE: "
+             SUB11-LS-PASS-COUNT.
+     ADD 1 TO SUB11-LS-PASS-COUNT.
+     ADD 1 TO SUB11-OWN-CALLS.
+     MOVE SUB11-OWN-CALLS TO SUB11-LS-CALLS.
+     GOBACK.
+ END PROGRAM SUB11.
