@@ -0,0 +1,299 @@
+001000$CONTROL USLINIT                                                          
+001100 IDENTIFICATION DIVISION.                                                 
+001200 PROGRAM-ID. CPYXREF.                                                     
+001300*                                                                         
+001400***********************************************                           
+001500* This program scans a list of COBOL program                              
+001600* source files for COPY statements and builds a                           
+001700* copybook-member to program cross reference. The                         
+001800* result is written as an HTML report with one                            
+001900* anchor per copybook member, hyperlinked back to                         
+002000* the anchors CL2HTML already builds for that                             
+002100* member, so a change to a copybook can be traced                         
+002200* to every program that will be affected by it.                           
+002300***********************************************                           
+002400*                                                                         
+002500 AUTHOR. Shawn M. Gordon.                                                 
+002600 INSTALLATION. SMGA.                                                      
+002700 DATE-WRITTEN. MON, JUN 12, 2000.                                         
+002800 DATE-COMPILED.                                                           
+002900 ENVIRONMENT DIVISION.                                                    
+003000 CONFIGURATION SECTION.                                                   
+003100 SOURCE-COMPUTER. HP-3000.                                                
+003200 OBJECT-COMPUTER. HP-3000.                                                
+003300 SPECIAL-NAMES.                                                           
+003400     CONDITION-CODE IS CC.                                                
+003500 INPUT-OUTPUT SECTION.                                                    
+003600 FILE-CONTROL.                                                            
+003700     SELECT PLISTFILE ASSIGN TO DUMMY USING WS-PLIST-NAME.                
+003800     SELECT PROGFILE  ASSIGN TO DUMMY USING WS-PROG-NAME.                 
+003900     SELECT SRTFILE   ASSIGN TO "XRFSRT,,,,100000".                       
+004000 DATA DIVISION.                                                           
+004100 FILE SECTION.                                                            
+004150*Each entry is a source program name plus the CL2HTML document            
+004160*it should be linked back to -- a batch run's plist can span              
+004170*more than one copylib, so the document travels with the                  
+004180*program instead of being fixed for the whole run.                        
+004200 FD  PLISTFILE                                                            
+004300     RECORD CONTAINS 280 CHARACTERS.                                      
+004400 01  PLIST-RECORD.                                                        
+004410     03 PL-PROG-NAME        PIC X(26).                                    
+004420     03 PL-HTML-DOC         PIC X(254).                                   
+004500                                                                          
+004600 FD  PROGFILE                                                             
+004700     RECORD CONTAINS 80 CHARACTERS.                                       
+004800 01  PROG-RECORD           PIC X(80).                                     
+004900                                                                          
+005000 SD  SRTFILE.                                                             
+005100 01  SORT-RECORD.                                                         
+005200     03 SR-COPYNAME        PIC X(08).                                     
+005300     03 SR-PROGNAME        PIC X(26).                                     
+005310     03 SR-HTMLDOC         PIC X(254).                                    
+005400                                                                          
+005500 WORKING-STORAGE SECTION.                                                 
+005600                                                                          
+005700 01 WS-RUN-INFO             PIC X(254) VALUE SPACES.                      
+005800 01 WS-PLIST-NAME           PIC X(26)  VALUE SPACES.                      
+005900 01 WS-PROG-NAME            PIC X(26)  VALUE SPACES.                      
+006000 01 WS-CL2HTML-DOC          PIC X(254) VALUE SPACES.                      
+006010*Document named against the current plist entry -- defaults to            
+006020*WS-CL2HTML-DOC above when the plist entry leaves it blank, so            
+006030*an older single-copylib plist file still works unchanged.                
+006040 01 WS-ENTRY-HTML-DOC       PIC X(254) VALUE SPACES.                      
+006100 01 DEST-FILE               PIC X(254) VALUE SPACES.                      
+006200 01 SAVE-COPYNAME           PIC X(08)  VALUE SPACES.                      
+006300 01 WS-MORE-PROGS-SW        PIC X(01)  VALUE "Y".                         
+006400    88 NO-MORE-PROGS                   VALUE "N".                         
+006500 01 WS-LINE-EOF-SW          PIC X(01)  VALUE "N".                         
+006600    88 LINE-EOF                        VALUE "Y".                         
+006700 01 WS-BODY-EOF-SW          PIC X(01)  VALUE "N".                         
+006800    88 BODY-EOF                        VALUE "Y".                         
+006900 01 WS-CODE-AREA            PIC X(65)  VALUE SPACES.                      
+007000 01 WS-JUNK-TEXT            PIC X(65)  VALUE SPACES.                      
+007100 01 WS-AFTER-COPY           PIC X(65)  VALUE SPACES.                      
+007200 01 WS-COPY-NAME-FOUND      PIC X(08)  VALUE SPACES.                      
+007300 01 WS-FOUND-CT             PIC S9(4)  COMP VALUE 0.                      
+007400 01 WS-NAME-LEN             PIC S9(4)  COMP VALUE 0.                      
+007500 01 WS-LINE-PARM            PIC X(100) VALUE SPACES.                      
+007600 01 ERR                     PIC S9(4)  COMP VALUE 0.                      
+007700 01 ERR-LEN                 PIC S9(4)  COMP VALUE 0.                      
+007800 01 ERR-MSG                 PIC X(78)  VALUE SPACES.                      
+007900 01 DATE-BUFF               PIC X(27)  VALUE SPACES.                      
+008000                                                                          
+008100 01 HPFOPEN-PARMS.                                                        
+008200    03 HP-CONST-0           PIC S9(9)  COMP SYNC VALUE 0.                 
+008300    03 HP-CONST-1           PIC S9(9)  COMP SYNC VALUE 1.                 
+008400    03 HP-CONST-2           PIC S9(9)  COMP SYNC VALUE 2.                 
+008500    03 HP-CONST-4           PIC S9(9)  COMP SYNC VALUE 4.                 
+008600    03 HP-CONST-9           PIC S9(9)  COMP SYNC VALUE 9.                 
+008700    03 HP-FILE-NAME         PIC X(256) VALUE SPACES.                      
+008800    03 HP-FNUM-D            PIC S9(9)  COMP SYNC.                         
+008900    03 HP-FNUM-D-REDEF REDEFINES HP-FNUM-D.                               
+009000       05                   PIC X(02).                                    
+009100       05 HP-FNUM           PIC S9(4)  COMP.                              
+009200    03 HP-STATUS            PIC S9(9)  COMP SYNC.                         
+009300                                                                          
+009400 PROCEDURE DIVISION.                                                      
+009500 0000-MAINLINE.                                                           
+009600     PERFORM A0100-GET-PARMS THRU A0100-EXIT.                             
+009700     SORT SRTFILE ON ASCENDING KEY SR-COPYNAME SR-PROGNAME                
+009800        INPUT PROCEDURE B1000-SCAN-PROGRAMS                               
+009900        OUTPUT PROCEDURE C1000-WRITE-REPORT.                              
+010000     DISPLAY "Normal termination of CPYXREF @ " TIME-OF-DAY.              
+010100     STOP RUN.                                                            
+010200 0000-EXIT.  EXIT.                                                        
+010300*                                                                         
+010400* A0100-GET-PARMS accepts the program-list control file, the              
+010500* default CL2HTML output document to hyperlink back to, and the           
+010600* name of the cross-reference report to produce. All three may be         
+010700* supplied unattended as one comma-separated RUN INFO string              
+010800* (PLIST,CL2HTMLDOC,DESTFILE) so this can run from the same               
+010900* nightly job stream that drives CLEANDSK and CL2HTML. The                
+010910* document named here is only a default -- a plist entry that             
+010920* names its own document (see PLISTFILE above) overrides it for           
+010930* the programs COPYing from a different copylib.                          
+011000 A0100-GET-PARMS.                                                         
+011100     ACCEPT WS-RUN-INFO FROM COMMAND-LINE.                                
+011200     IF WS-RUN-INFO NOT = SPACES                                          
+011300        UNSTRING WS-RUN-INFO DELIMITED BY ","                             
+011400           INTO WS-PLIST-NAME, WS-CL2HTML-DOC, DEST-FILE                  
+011500     ELSE                                                                 
+011600        DISPLAY "Enter program list control file name: "                  
+011700                NO ADVANCING                                              
+011800        ACCEPT WS-PLIST-NAME FREE                                         
+011900        DISPLAY "Enter CL2HTML output document to link to: "              
+012000                NO ADVANCING                                              
+012100        ACCEPT WS-CL2HTML-DOC FREE                                        
+012200        DISPLAY "Enter cross-reference report file name: "                
+012300                NO ADVANCING                                              
+012400        ACCEPT DEST-FILE FREE                                             
+012500     END-IF.                                                              
+012600     IF WS-PLIST-NAME = SPACES OR DEST-FILE = SPACES                      
+012700        DISPLAY "CPYXREF: program list and report file name "             
+012800                "are both required"                                       
+012900        STOP RUN                                                          
+013000     END-IF.                                                              
+013100 A0100-EXIT.  EXIT.                                                       
+013200*                                                                         
+013300* B1000-SCAN-PROGRAMS is the SORT input procedure.  It reads              
+013400* the program-list control file one source file name per line,            
+013500* opens each program in turn and RELEASEs one sort record for             
+013600* every COPY statement it finds, keyed by copybook member name.           
+013700 B1000-SCAN-PROGRAMS.                                                     
+013800     OPEN INPUT PLISTFILE.                                                
+013900     PERFORM B1100-NEXT-PROGRAM THRU B1100-EXIT                           
+014000        UNTIL NO-MORE-PROGS.                                              
+014100     CLOSE PLISTFILE.                                                     
+014200*                                                                         
+014300 B1100-NEXT-PROGRAM.                                                      
+014400     READ PLISTFILE                                                       
+014500        AT END                                                            
+014600           MOVE "N"              TO WS-MORE-PROGS-SW                      
+014700           GO TO B1100-EXIT.                                              
+014800     MOVE PL-PROG-NAME            TO WS-PROG-NAME.                        
+014810     IF PL-HTML-DOC = SPACES                                              
+014820        MOVE WS-CL2HTML-DOC       TO WS-ENTRY-HTML-DOC                    
+014830     ELSE                                                                 
+014840        MOVE PL-HTML-DOC          TO WS-ENTRY-HTML-DOC                    
+014850     END-IF.                                                              
+014900     IF WS-PROG-NAME = SPACES                                             
+015000        GO TO B1100-EXIT.                                                 
+015100     OPEN INPUT PROGFILE.                                                 
+015200     MOVE "N"                     TO WS-LINE-EOF-SW.                      
+015300     PERFORM B1200-SCAN-LINE THRU B1200-EXIT                              
+015400        UNTIL LINE-EOF.                                                   
+015500     CLOSE PROGFILE.                                                      
+015600 B1100-EXIT.  EXIT.                                                       
+015700*                                                                         
+015800* B1200-SCAN-LINE looks for the literal text "COPY " in the               
+015900* COBOL source area of the current line (columns 8-72) and, if            
+016000* present, pulls off the copybook member name that follows it.            
+016100 B1200-SCAN-LINE.                                                         
+016200     READ PROGFILE                                                        
+016300        AT END                                                            
+016400           MOVE "Y"               TO WS-LINE-EOF-SW                       
+016500           GO TO B1200-EXIT.                                              
+016550     IF PROG-RECORD(7:1) = "*" OR PROG-RECORD(7:1) = "-"                  
+016560        GO TO B1200-EXIT                                                  
+016570     END-IF.                                                              
+016600     MOVE PROG-RECORD(8:65)       TO WS-CODE-AREA.
+016700     MOVE 0                       TO WS-FOUND-CT.
+016800     INSPECT WS-CODE-AREA TALLYING WS-FOUND-CT FOR ALL "COPY ".
+016900     IF WS-FOUND-CT > 0
+017000        UNSTRING WS-CODE-AREA DELIMITED BY "COPY "                        
+017100           INTO WS-JUNK-TEXT, WS-AFTER-COPY                               
+017200        MOVE SPACES               TO WS-COPY-NAME-FOUND                   
+017300        UNSTRING WS-AFTER-COPY DELIMITED BY SPACE OR "."                  
+017400           INTO WS-COPY-NAME-FOUND                                        
+017500        IF WS-COPY-NAME-FOUND NOT = SPACES                                
+017600           MOVE WS-COPY-NAME-FOUND TO SR-COPYNAME                         
+017700           MOVE WS-PROG-NAME       TO SR-PROGNAME                         
+017710           MOVE WS-ENTRY-HTML-DOC  TO SR-HTMLDOC                          
+017800           RELEASE SORT-RECORD                                            
+017900        END-IF                                                            
+018000     END-IF.                                                              
+018100 B1200-EXIT.  EXIT.                                                       
+018200*                                                                         
+018300* C1000-WRITE-REPORT is the SORT output procedure.  It opens              
+018400* the HTML report via HPFOPEN, exactly as CL2HTML opens its own           
+018500* destination file, and writes one <A NAME> heading per distinct          
+018600* copybook member with a bulleted list of the programs that               
+018700* COPY it, each linked back to the member's CL2HTML anchor.               
+018800 C1000-WRITE-REPORT.                                                      
+018900     PERFORM C1100-OPEN-REPORT THRU C1100-EXIT.                           
+019000     CALL INTRINSIC "DATELINE" USING DATE-BUFF.                           
+019100     MOVE "<HTML><HEAD><TITLE>Copybook Cross Reference</TITLE>"           
+019200                                  TO WS-LINE-PARM.                        
+019300     PERFORM C1200-WRITE-LINE THRU C1200-EXIT.                            
+019400     STRING "</HEAD><BODY><CENTER><H3>Copybook Cross Reference"           
+019500            " Generated on " DELIMITED BY SIZE                            
+019600            DATE-BUFF          DELIMITED BY SIZE                          
+019700            "</H3></CENTER>"   DELIMITED BY SIZE                          
+019800       INTO WS-LINE-PARM.                                                 
+019900     PERFORM C1200-WRITE-LINE THRU C1200-EXIT.                            
+020000     MOVE SPACES                  TO SAVE-COPYNAME.                       
+020100     MOVE "N"                     TO WS-BODY-EOF-SW.                      
+020200     RETURN SRTFILE                                                       
+020300        AT END                                                            
+020400           MOVE "Y"               TO WS-BODY-EOF-SW.                      
+020500     PERFORM C1300-REPORT-BODY THRU C1300-EXIT                            
+020600        UNTIL BODY-EOF.                                                   
+020700     IF SAVE-COPYNAME NOT = SPACES                                        
+020800        MOVE "</UL>"              TO WS-LINE-PARM                         
+020900        PERFORM C1200-WRITE-LINE THRU C1200-EXIT                          
+021000     END-IF.                                                              
+021100     MOVE "</BODY></HTML>"        TO WS-LINE-PARM.                        
+021200     PERFORM C1200-WRITE-LINE THRU C1200-EXIT.                            
+021300     CALL INTRINSIC "FCLOSE" USING HP-FNUM, %1, 0.                        
+021400*                                                                         
+021500 C1300-REPORT-BODY.                                                       
+021600     IF SR-COPYNAME NOT = SAVE-COPYNAME                                   
+021700        IF SAVE-COPYNAME NOT = SPACES                                     
+021800           MOVE "</UL>"           TO WS-LINE-PARM                         
+021900           PERFORM C1200-WRITE-LINE THRU C1200-EXIT                       
+022000        END-IF                                                            
+022100        MOVE SR-COPYNAME          TO SAVE-COPYNAME                        
+022200        STRING '<P><A NAME="XR-' DELIMITED BY SIZE                        
+022300               SR-COPYNAME DELIMITED BY SPACES                            
+022400               '"></A><B>Copybook: ' DELIMITED BY SIZE                    
+022500               SR-COPYNAME DELIMITED BY SPACES                            
+022600               '</B> - referenced in:<UL>' DELIMITED BY SIZE              
+022700          INTO WS-LINE-PARM                                               
+022800        PERFORM C1200-WRITE-LINE THRU C1200-EXIT                          
+022900     END-IF.                                                              
+023000     STRING '<LI><A HREF="' DELIMITED BY SIZE                             
+023100            SR-HTMLDOC DELIMITED BY SPACES                                
+023200            '#' DELIMITED BY SIZE                                         
+023300            SR-COPYNAME DELIMITED BY SPACES                               
+023400            '">' DELIMITED BY SIZE                                        
+023500            SR-PROGNAME DELIMITED BY SPACES                               
+023600            '</A>' DELIMITED BY SIZE                                      
+023700       INTO WS-LINE-PARM.                                                 
+023800     PERFORM C1200-WRITE-LINE THRU C1200-EXIT.                            
+023900     RETURN SRTFILE                                                       
+024000        AT END                                                            
+024100           MOVE "Y"               TO WS-BODY-EOF-SW.                      
+024200 C1300-EXIT.  EXIT.                                                       
+024300*                                                                         
+024400 C1100-OPEN-REPORT.                                                       
+024500     MOVE 0                       TO WS-NAME-LEN.                         
+024600     INSPECT DEST-FILE TALLYING WS-NAME-LEN FOR CHARACTERS                
+024700        BEFORE " ".                                                       
+024800     MOVE "%"                     TO HP-FILE-NAME(1:1).                   
+024900     MOVE DEST-FILE(1:WS-NAME-LEN) TO HP-FILE-NAME(2:).                   
+025000     MOVE "%"                     TO HP-FILE-NAME(WS-NAME-LEN + 2:1).     
+025100     CALL INTRINSIC "HPFOPEN" USING HP-FNUM-D,                            
+025200                                    HP-STATUS,                            
+025300                                    2, HP-FILE-NAME,                      
+025400                                    3, HP-CONST-4,                        
+025500                                    5, HP-CONST-0,                        
+025600                                    6, HP-CONST-9,                        
+025700                                    7, HP-CONST-0,                        
+025800                                   11, HP-CONST-1,                        
+025900                                   13, HP-CONST-1,                        
+026000                                   19, HP-CONST-1,                        
+026100                                   41, HP-CONST-2,                        
+026200                                   50, HP-CONST-1,                        
+026300                                   53, HP-CONST-1,                        
+026400                                   0.                                     
+026500     IF HP-STATUS <> 0                                                    
+026600        DISPLAY "Error in HPFOPEN " HP-STATUS                             
+026700        STOP RUN                                                          
+026800     END-IF.                                                              
+026900 C1100-EXIT.  EXIT.                                                       
+027000*                                                                         
+027100* C1200-WRITE-LINE FWRITEs the line in WS-LINE-PARM to the open           
+027200* report file, the same low-level pattern CL2HTML uses for its            
+027300* output.                                                                 
+027400 C1200-WRITE-LINE.                                                        
+027500     CALL INTRINSIC "FWRITE" USING HP-FNUM,                               
+027600                                   WS-LINE-PARM,                          
+027700                                   -80,                                   
+027800                                   0.                                     
+027900     IF CC <> 0                                                           
+028000        CALL INTRINSIC "FCHECK"  USING HP-FNUM, ERR                       
+028100        CALL INTRINSIC "FERRMSG" USING ERR, ERR-MSG, ERR-LEN              
+028200        DISPLAY ERR-MSG                                                   
+028300        STOP RUN                                                          
+028400     END-IF.                                                              
+028500 C1200-EXIT.  EXIT.                                                       
