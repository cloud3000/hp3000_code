@@ -0,0 +1,141 @@
+001000******************************************************************260809MA
+001100* DOCVERF -- VERIFY NIGHTLY DOC-REFRESH HTML OUTPUT WAS PRODUCED  260809MA
+001200******************************************************************260809MA
+001300 IDENTIFICATION DIVISION.                                         260809MA
+001400 PROGRAM-ID.     DOCVERF.                                         260809MA
+001500 AUTHOR.     MICHAEL ANDERSON.                                    260809MA
+001600 DATE-COMPILED.                                                   260809MA
+001700*                   COPYRIGHT 2007                                260809MA
+001800*          J3K Solutions All rights reserved.                     260809MA
+001900*                                                                 260809MA
+002000* FINAL STEP OF THE NIGHTLY COPYLIB DOCUMENTATION REFRESH JOB     260809MA
+002100* STREAM -- CONFIRMS THE HTML FILE CL2HTML WAS SUPPOSED TO        260809MA
+002200* PRODUCE FOR A COPYLIB ACTUALLY EXISTS AND HAS CONTENT, SO A     260809MA
+002300* SILENT CL2HTML FAILURE DOESN'T GO UNNOTICED UNTIL SOMEONE       260809MA
+002400* NEXT OPENS THE DOCS.                                            260809MA
+002500*-----------------------------------------------------------------260809MA
+002600* MODIFICATION HISTORY                                            260809MA
+002700* 260809MA  INITIAL VERSION.                                      260809MA
+002800*-----------------------------------------------------------------260809MA
+002900*                                                                 260809MA
+003000 ENVIRONMENT DIVISION.                                            260809MA
+003100 CONFIGURATION SECTION.                                           260809MA
+003200 SOURCE-COMPUTER. HP-3000.                                        260809MA
+003300 OBJECT-COMPUTER. HP-3000.                                        260809MA
+003400 SPECIAL-NAMES.                                                   260809MA
+003500 CONDITION-CODE IS CC.                                            260809MA
+003600*                                                                 260809MA
+003700 INPUT-OUTPUT SECTION.                                            260809MA
+003800 FILE-CONTROL.                                                    260809MA
+003900*                                                                 260809MA
+004000*File name to check is supplied by the caller at run time.        260809MA
+004100     SELECT HTMLFIL   ASSIGN TO DUMMY USING WS-HTML-FILE.         260809MA
+004200*                                                                 260809MA
+004300 DATA DIVISION.                                                   260809MA
+004400 FILE SECTION.                                                    260809MA
+004500*                                                                 260809MA
+004600 FD  HTMLFIL DATA RECORD IS HTML-REC                              260809MA
+004700     RECORD CONTAINS 132 CHARACTERS.                              260809MA
+004800 01  HTML-REC                 PIC X(132).                         260809MA
+004900*                                                                 260809MA
+005000 WORKING-STORAGE SECTION.                                         260809MA
+005100*                                                                 260809MA
+005200*Run parameter -- the HTML file CL2HTML was supposed to write.    260809MA
+005300 01 WS-HTML-FILE            PIC X(34) VALUE SPACES.               260809MA
+005310 01 WS-VERIFY-RESULT        PIC X(04) VALUE SPACES.               260809MA
+005320*                                                                 260809MA
+005330*Batch/interactive indicator, set from the RUN command INFO       260809MA
+005340*string -- same convention as CL2HTML's WS-BATCH-SW.              260809MA
+005350 01 WS-RUN-INFO             PIC X(34) VALUE SPACES.               260809MA
+005360 01 WS-BATCH-SW             PIC X(01) VALUE "N".                  260809MA
+005370    88 BATCH-MODE                   VALUE "Y".                    260809MA
+005500*                                                                 260809MA
+005600*Operator identity and audit-log request passed to AUDLOG.        260809MA
+005700 01 WS-OPERATOR             PIC X(08) VALUE SPACES.               260809MA
+005800 01 WS-AUDIT-REQUEST.                                             260809MA
+005900    03 AR-PROGRAM-NAME         PIC X(08) VALUE "DOCVERF".         260809MA
+006000    03 AR-OPERATOR             PIC X(08) VALUE SPACES.            260809MA
+006100    03 AR-EVENT                PIC X(06) VALUE SPACES.            260809MA
+006200    03 AR-OUTCOME              PIC X(08) VALUE SPACES.            260809MA
+006300    03 AR-PARM-1               PIC X(26) VALUE SPACES.            260809MA
+006400    03 AR-PARM-2               PIC X(10) VALUE SPACES.            260809MA
+006500*                                                                 260809MA
+006600*****************************************************************         
+006700 $PAGE  "Main logical flow"                                               
+006800*****************************************************************         
+006900 PROCEDURE DIVISION.                                              260809MA
+007000 BEGIN-0000.                                                      260809MA
+007100     DISPLAY "DOCVERF Version 1.00, Copyright J3K Solutions".     260809MA
+007200     PERFORM A0100-GET-PARMS THRU A0100-EXIT.                     260809MA
+007300     PERFORM A0150-SET-OPERATOR THRU A0150-EXIT.                  260809MA
+007400     MOVE "START"                TO AR-EVENT.                     260809MA
+007500     MOVE SPACES                 TO AR-OUTCOME.                   260809MA
+007600     MOVE WS-HTML-FILE(1:26)     TO AR-PARM-1.                    260809MA
+007700     MOVE SPACES                 TO AR-PARM-2.                    260809MA
+007800     PERFORM B9500-LOG-AUDIT-EVENT THRU B9500-EXIT.               260809MA
+007900     PERFORM B1000-VERIFY-FILE THRU B1000-EXIT.                   260809MA
+008000     MOVE "FINISH"               TO AR-EVENT.                     260809MA
+008100     MOVE WS-VERIFY-RESULT       TO AR-OUTCOME.                   260809MA
+008200     PERFORM B9500-LOG-AUDIT-EVENT THRU B9500-EXIT.               260809MA
+008300     DISPLAY "Normal termination of DOCVERF run @ " TIME-OF-DAY.  260809MA
+008400     STOP RUN.                                                    260809MA
+008500 BEGIN-0000-EXIT. EXIT.                                           260809MA
+008600*                                                                 260809MA
+008700*A0100-GET-PARMS decides whether this is an unattended batch      260809MA
+008800*run -- the HTML file name passed as the RUN command INFO         260809MA
+008900*string -- or an interactive run prompted through ACCEPT.         260809MA
+008950*An empty INFO string keeps the original interactive behavior.    260809MA
+008960 A0100-GET-PARMS.                                                 260809MA
+008970     ACCEPT WS-RUN-INFO FROM COMMAND-LINE.                        260809MA
+008980     IF WS-RUN-INFO NOT = SPACES                                  260809MA
+008990        MOVE "Y"                TO WS-BATCH-SW                    260809MA
+009000        MOVE WS-RUN-INFO        TO WS-HTML-FILE                   260809MA
+009010     ELSE                                                         260809MA
+009020        DISPLAY "Enter HTML file name to verify: " NO ADVANCING   260809MA
+009030        ACCEPT WS-HTML-FILE FREE                                  260809MA
+009040     END-IF.                                                      260809MA
+009200 A0100-EXIT.  EXIT.                                               260809MA
+009300*                                                                 260809MA
+009400*A0150-SET-OPERATOR records who -- or what job stream -- ran      260809MA
+009500*this verification, for the audit-trail log.                      260809MA
+009600 A0150-SET-OPERATOR.                                              260809MA
+009700     IF BATCH-MODE                                                260809MA
+009800        MOVE "BATCH"             TO WS-OPERATOR                   260809MA
+009900     ELSE                                                         260809MA
+010000        DISPLAY "Enter operator ID: " NO ADVANCING                260809MA
+010100        ACCEPT WS-OPERATOR FREE                                   260809MA
+010200     END-IF.                                                      260809MA
+010300     MOVE WS-OPERATOR            TO AR-OPERATOR.                  260809MA
+010400 A0150-EXIT.  EXIT.                                               260809MA
+010500*                                                                 260809MA
+010600*B1000-VERIFY-FILE confirms the HTML output file exists and       260809MA
+010700*holds at least one record -- an empty or missing file means      260809MA
+010800*CL2HTML did not actually produce usable output.                  260809MA
+010900 B1000-VERIFY-FILE.                                               260809MA
+011000     MOVE "FAIL"                 TO WS-VERIFY-RESULT.             260809MA
+011100     MOVE 1                      TO RETURN-CODE.                  260809MA
+011200     OPEN INPUT HTMLFIL.                                          260809MA
+011300     IF CC = 0                                                    260809MA
+011400        READ HTMLFIL                                              260809MA
+011500           AT END                                                 260809MA
+011600              DISPLAY "DOCVERF: " WS-HTML-FILE " is empty"        260809MA
+011700           NOT AT END                                             260809MA
+011800              MOVE "PASS"           TO WS-VERIFY-RESULT           260809MA
+011900              MOVE 0                TO RETURN-CODE                260809MA
+012000        END-READ                                                  260809MA
+012100        CLOSE HTMLFIL                                             260809MA
+012200     ELSE                                                         260809MA
+012300        DISPLAY "DOCVERF: " WS-HTML-FILE " not found, CC=" CC     260809MA
+012400     END-IF.                                                      260809MA
+012500     DISPLAY "DOCVERF: " WS-HTML-FILE " verification "            260809MA
+012600             WS-VERIFY-RESULT "."                                 260809MA
+012700 B1000-EXIT.  EXIT.                                               260809MA
+012800*                                                                 260809MA
+012900*B9500-LOG-AUDIT-EVENT appends one record to the shared           260809MA
+013000*operations audit-trail log via AUDLOG.                           260809MA
+013100 B9500-LOG-AUDIT-EVENT.                                           260809MA
+013200     CALL "AUDLOG" USING WS-AUDIT-REQUEST.                        260809MA
+013210     IF RETURN-CODE NOT = 0                                       260809MA
+013220        DISPLAY "DOCVERF: audit log entry not recorded"           260809MA
+013230     END-IF.                                                      260809MA
+013300 B9500-EXIT.  EXIT.                                               260809MA
