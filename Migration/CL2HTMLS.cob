@@ -22,204 +22,678 @@
 003100  FILE-CONTROL.                                                           
 003200      SELECT INFILE   ASSIGN TO DUMMY USING WS-COPYLIB.                   
 003300      SELECT TEMPFILE ASSIGN TO "ZMHF83,,,,1000000".                      
-003400  DATA DIVISION.                                                          
-003500  FILE SECTION.                                                           
-003600  FD INFILE                                                               
-003700     RECORD CONTAINS 86 CHARACTERS.                                       
-003800  01 INFILE-RECORD.                                                       
-003900     03 IR-COBOL-CODE     PIC X(72).                                      
-004000     03 IR-COPY-NAME      PIC X(08).                                      
-004100     03                   PIC X(06).                                      
-004200                                                                          
-004300  FD TEMPFILE                                                             
-004400     RECORD CONTAINS 100 CHARACTERS.                                      
-004500  01 TEMPFILE-RECORD      PIC X(100).                                     
-004600                                                                          
-004700  WORKING-STORAGE SECTION.                                                
-004800                                                                          
-004900  01 S1                   PIC S9(4)  COMP VALUE 0.                        
-005000  01 WS-COPYLIB           PIC X(26)  VALUE SPACES.                        
-005100  01 DEST-FILE            PIC X(254) VALUE SPACES.                        
-005200  01 SAVE-NAME            PIC X(08)  VALUE SPACES.                        
-005300  01 ERR                  PIC S9(4)  COMP VALUE 0.                        
-005400  01 ERR-LEN              PIC S9(4)  COMP VALUE 0.                        
-005500  01 ERR-MSG              PIC X(78)  VALUE SPACES.                        
-005600  01 DATE-BUFF            PIC X(27)  VALUE SPACES.                        
-005700                                                                          
-005800  01 INDEX-TABLE.                                                         
-005900     03 IT-FORMAT-INDEX OCCURS 1000.                                      
-006000        05 ITFI-ANCHOR    PIC X(100).                                     
-006100                                                                          
-006200  01 HPFOPEN-PARMS.                                                       
-006300     03 HP-CONST-0        PIC S9(9)  COMP SYNC VALUE 0.                   
-006400     03 HP-CONST-1        PIC S9(9)  COMP SYNC VALUE 1.                   
-006500     03 HP-CONST-2        PIC S9(9)  COMP SYNC VALUE 2.                   
-006600     03 HP-CONST-4        PIC S9(9)  COMP SYNC VALUE 4.                   
-006700     03 HP-CONST-9        PIC S9(9)  COMP SYNC VALUE 9.                   
-006800     03 HP-FILE-NAME      PIC X(256) VALUE SPACES.                        
-006900     03 HP-FNUM-D         PIC S9(9)  COMP SYNC.                           
-007000     03 HP-FNUM-D-REDEF REDEFINES HP-FNUM-D.                              
-007100        05                PIC X(02).                                      
-007200        05 HP-FNUM        PIC S9(4)  COMP.                                
-007300     03 HP-STATUS         PIC S9(9)  COMP SYNC.                           
-007400                                                                          
-007500  PROCEDURE DIVISION.                                                     
-007600  A1000-INIT.                                                             
-007700      DISPLAY 'Begin run of CL2HTML @ ' TIME-OF-DAY.                      
-007800      DISPLAY 'Enter COPYLIB file name to process: '                      
-007900              NO ADVANCING.                                               
-008000      ACCEPT WS-COPYLIB FREE.                                             
-008100      IF WS-COPYLIB = SPACES                                              
-008200         DISPLAY 'Early termination of CL2HTML @ ' TIME-OF-DAY            
-008300         STOP RUN.                                                        
-008400                                                                          
-008500      DISPLAY 'Enter output file name: ' NO ADVANCING.                    
-008600      ACCEPT DEST-FILE FREE.                                              
-008700      IF DEST-FILE = SPACES                                               
-008800         DISPLAY 'Early termination of CL2HTML @ ' TIME-OF-DAY            
-008900         STOP RUN.                                                        
-009000                                                                          
-009100      OPEN  INPUT  INFILE                                                 
-009200            OUTPUT TEMPFILE.                                              
-009300                                                                          
-009400* Need to have a delimiter at beginning and end of file name              
-009500      INSPECT DEST-FILE TALLYING S1 FOR CHARACTERS BEFORE ' '.            
-009600      MOVE '%'                       TO HP-FILE-NAME(1:1).                
-009700      MOVE DEST-FILE(1:S1)           TO HP-FILE-NAME(2:).                 
-009800      MOVE '%'                       TO HP-FILE-NAME(S1 + 2:1).           
-009900                                                                          
-010000* Now use HPFOPEN on the destination file.                                
-010100      CALL INTRINSIC "HPFOPEN" USING HP-FNUM-D,                           
-010200                                     HP-STATUS,                           
-010300                                     2, HP-FILE-NAME,                     
-010400                                     3, HP-CONST-4,                       
-010500                                     5, HP-CONST-0,                       
-010600                                     6, HP-CONST-9,                       
-010700                                     7, HP-CONST-0,                       
-010800                                    11, HP-CONST-1,                       
-010900                                    13, HP-CONST-1,                       
-011000                                    19, HP-CONST-1,                       
-011100                                    41, HP-CONST-2,                       
-011200                                    50, HP-CONST-1,                       
-011300                                    53, HP-CONST-1,                       
-011400                                    0.                                    
-011500      IF HP-STATUS <> 0                                                   
-011600         DISPLAY 'Error in HPFOPEN ' HP-STATUS                            
-011700         STOP RUN.                                                        
-011800                                                                          
-012200                                                                          
-012300      CALL INTRINSIC 'DATELINE' USING DATE-BUFF.                          
-012400      MOVE SPACES                    TO INDEX-TABLE.                      
-012500      STRING "<HTML><HEAD><TITLE>" DELIMITED BY SIZE                      
-012600             WS-COPYLIB DELIMITED BY SPACES                               
-012700             "</TITLE></HEAD>" DELIMITED BY SIZE                          
-012800        INTO ITFI-ANCHOR(1).                                              
-012900                                                                          
-013000      STRING "<CENTER><H3>" DELIMITED BY SIZE                             
-013100             WS-COPYLIB DELIMITED BY SPACES                               
-013200             " Generated on " DATE-BUFF                                   
-013300             "</H3></CENTER>" DELIMITED BY SIZE                           
-013400        INTO ITFI-ANCHOR(2).                                              
-013500                                                                          
-013600      STRING "<P><H4><CENTER>CL2HTML Copylib to HTML convertor, "         
-013700             "copyright 1999, " DELIMITED BY SIZE                         
-013800        INTO ITFI-ANCHOR(3)                                               
+003400      SELECT CTLFILE  ASSIGN TO DUMMY USING WS-CTLFILE-NAME.              
+003500      SELECT REGFILE  ASSIGN TO "CL2HREG,,,,500".                         
+003600      SELECT IDXSRT   ASSIGN TO "CLXSRT,,,,5000".                         
+003700  DATA DIVISION.                                                          
+003800  FILE SECTION.                                                           
+003900  FD INFILE                                                               
+004000     RECORD CONTAINS 86 CHARACTERS.                                       
+004100  01 INFILE-RECORD.                                                       
+004200     03 IR-COBOL-CODE     PIC X(72).                                      
+004300     03 IR-COPY-NAME      PIC X(08).                                      
+004400     03                   PIC X(06).                                      
+004500                                                                          
+004600 FD  CTLFILE                                                              
+004700    RECORD CONTAINS 534 CHARACTERS.                                       
+004800 01 CTL-RECORD.                                                           
+004900    03 CTL-COPYLIB       PIC X(26).                                       
+005000    03 CTL-DEST-FILE     PIC X(254).                                      
+005100    03 CTL-INDEX-FILE   PIC X(254).                                       
+005200                                                                          
+005300 SD  IDXSRT.                                                              
+005400 01 IDXSRT-RECORD.                                                        
+005500   03 IS-MEMBER-NAME  PIC X(08).                                          
+005600                                                                          
+005700 FD  REGFILE                                                              
+005800     RECORD CONTAINS 53 CHARACTERS.                                       
+005900 01 REG-RECORD.                                                           
+006000    03 REG-COPYLIB         PIC X(26).                                     
+006100    03 REG-LAST-CONVERTED  PIC X(27).                                     
+006200                                                                          
+006300  FD TEMPFILE                                                             
+006400     RECORD CONTAINS 250 CHARACTERS.                                      
+006500  01 TEMPFILE-RECORD      PIC X(250).                                     
+006600                                                                          
+006700  WORKING-STORAGE SECTION.                                                
+006800                                                                          
+006900  01 S1                   PIC S9(4)  COMP VALUE 0.                        
+007000  01 WS-COPYLIB           PIC X(26)  VALUE SPACES.                        
+007100  01 DEST-FILE            PIC X(254) VALUE SPACES.                        
+007200  01 SAVE-NAME            PIC X(08)  VALUE SPACES.                        
+007300 01 WS-RUN-INFO          PIC X(254) VALUE SPACES.                         
+007400 01 WS-CTLFILE-NAME      PIC X(254) VALUE SPACES.                         
+007500 01 WS-BATCH-SW          PIC X(01)  VALUE "N".                            
+007600    88 BATCH-MODE                   VALUE "Y".                            
+007700 01 WS-MORE-SW           PIC X(01)  VALUE "Y".                            
+007800    88 NO-MORE-PARMS                VALUE "N".                            
+007900 01 MAX-INDEX-ENTRIES    PIC S9(5)  COMP VALUE 5000.                      
+008000 01 WS-INDEX-TRUNC-SW    PIC X(01)  VALUE "N".                            
+008100    88 INDEX-TRUNCATED              VALUE "Y".                            
+008200 01 MAX-REGEN-ENTRIES    PIC S9(5)  COMP VALUE 500.                       
+008300 01 WS-LIB-CHANGED-DATE  PIC X(27)  VALUE SPACES.                         
+008310*FFILEINFO item code 180 = file's last-modified date; status and          
+008320*actual-length are the two trailing returned values that every            
+008330*other intrinsic call in this program also receives.                      
+008340 01 FF-ITEM-CHANGED-DATE PIC S9(9)  COMP SYNC VALUE 180.                  
+008350 01 FF-STATUS            PIC S9(9)  COMP SYNC VALUE 0.                    
+008360 01 FF-ACTUAL-LEN        PIC S9(9)  COMP SYNC VALUE 0.                    
+008400 01 WS-SKIP-SW           PIC X(01)  VALUE "N".                            
+008500    88 SKIP-THIS-COPYLIB            VALUE "Y".                            
+008600 01 WS-REG-FOUND-SW      PIC X(01)  VALUE "N".                            
+008700    88 REG-ENTRY-FOUND              VALUE "Y".                            
+008800 01 RG-COUNT             PIC S9(5)  COMP VALUE 0.                         
+008900 01 RG-INDEX             PIC S9(5)  COMP VALUE 0.                         
+009000 01 REGEN-TABLE.                                                          
+009100    03 RG-ENTRY OCCURS 500.                                               
+009200       05 RG-COPYLIB         PIC X(26).                                   
+009300       05 RG-LAST-CONVERTED  PIC X(27).                                   
+009400 01 S2                   PIC S9(4)  COMP VALUE 0.                         
+009500 01 WS-INDEX-FILE        PIC X(254) VALUE SPACES.                         
+009600 01 MN-COUNT             PIC S9(5)  COMP VALUE 0.                         
+009700 01 MN-INDEX             PIC S9(5)  COMP VALUE 0.                         
+009800 01 MEMBER-NAME-TABLE.                                                    
+009900    03 MN-ENTRY             PIC X(08) OCCURS 5000.                        
+010000 01 WS-ALPHABET          PIC X(26) VALUE                                  
+010100        "ABCDEFGHIJKLMNOPQRSTUVWXYZ".                                     
+010200 01 LT-INDEX             PIC S9(3)  COMP VALUE 0.                         
+010300 01 WS-IDX-LAST-LETTER   PIC X(01)  VALUE SPACES.                         
+010400 01 WS-IDX-LINE          PIC X(250) VALUE SPACES.                         
+010500 01 WS-IDX-PTR           PIC S9(4)  COMP VALUE 1.                         
+010600 01 IDX-FILE-NAME        PIC X(256) VALUE SPACES.                         
+010700 01 IDX-FNUM-D           PIC S9(9)  COMP SYNC.                            
+010800 01 IDX-FNUM-D-REDEF REDEFINES IDX-FNUM-D.                                
+010900    03                     PIC X(02).                                     
+011000    03 IDX-FNUM            PIC S9(4)  COMP.                               
+011100 01 IDX-STATUS           PIC S9(9)  COMP SYNC.                            
+011200  01 ERR                  PIC S9(4)  COMP VALUE 0.                        
+011300  01 ERR-LEN              PIC S9(4)  COMP VALUE 0.                        
+011400  01 ERR-MSG              PIC X(78)  VALUE SPACES.                        
+011500  01 DATE-BUFF            PIC X(27)  VALUE SPACES.                        
+011600 01 WS-COLOR-LINE        PIC X(250) VALUE SPACES.                         
+011700 01 WS-COLOR-BEFORE      PIC X(250) VALUE SPACES.                         
+011800 01 WS-COLOR-AFTER       PIC X(250) VALUE SPACES.                         
+011900 01 WS-COLOR-CT          PIC S9(4)  COMP VALUE 0.                         
+012000 01 WS-TOKEN1            PIC X(04)  VALUE SPACES.
+012100 01 WS-REST-OF-LINE      PIC X(70)  VALUE SPACES.
+012150*Operator identity and audit-log request passed to AUDLOG.
+012160 01 WS-OPERATOR          PIC X(08)  VALUE SPACES.
+012170 01 WS-AUDIT-REQUEST.
+012180    03 AR-PROGRAM-NAME      PIC X(08) VALUE "CL2HTML".
+012190    03 AR-OPERATOR          PIC X(08) VALUE SPACES.
+012195    03 AR-EVENT             PIC X(06) VALUE SPACES.
+012196    03 AR-OUTCOME           PIC X(08) VALUE SPACES.
+012197    03 AR-PARM-1            PIC X(26) VALUE SPACES.
+012198    03 AR-PARM-2            PIC X(10) VALUE SPACES.
+012200
+012300  01 INDEX-TABLE.                                                         
+012400     03 IT-FORMAT-INDEX OCCURS 5000.                                      
+012500        05 ITFI-ANCHOR    PIC X(100).                                     
+012600                                                                          
+012700  01 HPFOPEN-PARMS.                                                       
+012800     03 HP-CONST-0        PIC S9(9)  COMP SYNC VALUE 0.                   
+012900     03 HP-CONST-1        PIC S9(9)  COMP SYNC VALUE 1.                   
+013000     03 HP-CONST-2        PIC S9(9)  COMP SYNC VALUE 2.                   
+013100     03 HP-CONST-4        PIC S9(9)  COMP SYNC VALUE 4.                   
+013200     03 HP-CONST-9        PIC S9(9)  COMP SYNC VALUE 9.                   
+013300     03 HP-FILE-NAME      PIC X(256) VALUE SPACES.                        
+013400     03 HP-FNUM-D         PIC S9(9)  COMP SYNC.                           
+013500     03 HP-FNUM-D-REDEF REDEFINES HP-FNUM-D.                              
+013600        05                PIC X(02).                                      
+013700        05 HP-FNUM        PIC S9(4)  COMP.                                
+013800     03 HP-STATUS         PIC S9(9)  COMP SYNC.                           
 013900                                                                          
-014000      STRING "S.M.Gordon & Associates"                                    
-014100             "</CENTER></H4><P><BR><UL>" DELIMITED BY SIZE                
-014200        INTO ITFI-ANCHOR(4)                                               
-014300                                                                          
-014400      MOVE 4                         TO S1.                               
-014500      MOVE "<PRE>"                   TO TEMPFILE-RECORD.                  
-014600      WRITE TEMPFILE-RECORD.                                              
-014700  A1000-EXIT.  EXIT.                                                      
-014800                                                                          
-014900  A1100-READ.                                                             
-015000      READ INFILE                                                         
-015100         AT END                                                           
-015200        MOVE "</PRE>"                TO TEMPFILE-RECORD                   
-015300        WRITE TEMPFILE-RECORD                                             
-015400        GO TO B1000-INDEX.                                                
-015500                                                                          
-015600      IF IR-COPY-NAME <> SAVE-NAME                                        
-015700         MOVE IR-COPY-NAME           TO SAVE-NAME                         
-015800         ADD 1 TO S1                                                      
-015900                                                                          
-016000* write the html anchor tag in the body of the document.                  
-016100         MOVE SPACES                 TO TEMPFILE-RECORD                   
-016200         STRING '<P><A NAME="' DELIMITED BY SIZE                          
-016300                IR-COPY-NAME DELIMITED BY SPACES                          
-016400              '"></A><FONT SIZE="5"><B><CENTER>' DELIMITED BY SIZE        
-016500                IR-COPY-NAME DELIMITED BY SPACES                          
-016600                '</CENTER></B></FONT>' DELIMITED BY SIZE                  
-016700           INTO TEMPFILE-RECORD                                           
-016800           WRITE TEMPFILE-RECORD                                          
-016900                                                                          
-017000* Create the header html in our table for later dump to file.             
-017100         STRING '<LI><A HREF="#' DELIMITED BY SIZE                        
-017200                IR-COPY-NAME DELIMITED BY SPACES                          
-017300                '">' DELIMITED BY SIZE                                    
-017400                IR-COPY-NAME DELIMITED BY SPACES                          
-017500                '</A>' DELIMITED BY SIZE                                  
-017600           INTO ITFI-ANCHOR(S1).                                          
-017700                                                                          
-017800      MOVE SPACES                    TO TEMPFILE-RECORD.                  
-017900      IF IR-COBOL-CODE(1:6) IS NUMERIC                                    
-018000         STRING "<BR>" IR-COBOL-CODE(7:) DELIMITED BY SIZE                
-018100                INTO TEMPFILE-RECORD                                      
-018200      ELSE                                                                
-018300         STRING "<BR>" IR-COBOL-CODE DELIMITED BY SIZE                    
-018400                INTO TEMPFILE-RECORD.                                     
-018500      WRITE TEMPFILE-RECORD.                                              
-018600      GO TO A1100-READ.                                                   
-018700  A1100-EXIT.  EXIT.                                                      
-018800*                                                                         
-018900  B1000-INDEX.                                                            
-019000      CLOSE TEMPFILE.                                                     
-019100      OPEN  INPUT  TEMPFILE.                                              
-019200      ADD 1 TO S1.                                                        
-019300      MOVE "</UL><PRE><BR>"          TO ITFI-ANCHOR(S1).                  
-019400                                                                          
-019500      PERFORM VARYING S1 FROM 1 BY 1 UNTIL ITFI-ANCHOR(S1) = SPACE        
-019600         CALL INTRINSIC "FWRITE" USING HP-FNUM,                           
-019700                                       ITFI-ANCHOR(S1),                   
-019800                                       -80,                               
-019900                                       0                                  
-020000         IF CC <> 0                                                       
-020100            CALL INTRINSIC 'FCHECK'  USING HP-FNUM, ERR                   
-020200            CALL INTRINSIC 'FERRMSG' USING ERR, ERR-MSG, ERR-LEN          
-020300            DISPLAY ERR-MSG                                               
-020400            STOP RUN                                                      
-020500         END-IF                                                           
-020600      END-PERFORM.                                                        
-020700                                                                          
-020800  B1000-READ.                                                             
-020900      READ TEMPFILE                                                       
-021000         AT END                                                           
-021100        GO TO C9000-EOJ.                                                  
-021200                                                                          
-021300      CALL INTRINSIC "FWRITE" USING HP-FNUM,                              
-021400                                    TEMPFILE-RECORD,                      
-021500                                    -80,                                  
-021600                                    0.                                    
-021700      IF CC <> 0                                                          
-021800         CALL INTRINSIC 'FCHECK' USING HP-FNUM, ERR                       
-021900         CALL INTRINSIC 'FERRMSG' USING ERR, ERR-MSG, ERR-LEN             
-022000         DISPLAY ERR-MSG                                                  
-022100         GO TO C9000-EOJ.                                                 
-022200                                                                          
-022300      GO TO B1000-READ.                                                   
-022400  B1000-EXIT.  EXIT.                                                      
-022500*                                                                         
-022600  C9000-EOJ.                                                              
-022700      CLOSE INFILE                                                        
-022800            TEMPFILE.                                                     
-022900      CALL INTRINSIC "FCLOSE" USING HP-FNUM, %1, 0.                       
-023000                                                                          
-023100      DISPLAY 'Normal termination of CL2HTML @ ' TIME-OF-DAY.             
-023200      STOP RUN.                                                           
-023300                                                                          
-023400                                                                          
-023500                                                                          
-023600                                                                          
-023700                                                                          
+014000  PROCEDURE DIVISION.                                                     
+014100 0000-MAINLINE.
+014200     PERFORM A0050-LOAD-REGEN-TABLE THRU A0050-EXIT.
+014300     PERFORM A0100-GET-PARMS THRU A0100-EXIT.
+014310     PERFORM A0055-SET-OPERATOR THRU A0055-EXIT.
+014320     MOVE "START"                TO AR-EVENT.
+014330     MOVE SPACES                 TO AR-OUTCOME.
+014340     IF BATCH-MODE
+014350        MOVE WS-CTLFILE-NAME(1:26) TO AR-PARM-1
+014360     ELSE
+014370        MOVE WS-COPYLIB            TO AR-PARM-1
+014380     END-IF.
+014390     MOVE SPACES                 TO AR-PARM-2.
+014395     PERFORM B9500-LOG-AUDIT-EVENT THRU B9500-EXIT.
+014400     PERFORM UNTIL NO-MORE-PARMS
+014500        PERFORM A0300-CHECK-REGEN THRU A0300-EXIT
+014600        IF NOT SKIP-THIS-COPYLIB
+014700           PERFORM A1000-INIT THRU C9000-EXIT
+014800        END-IF
+014900        PERFORM A0100-GET-PARMS THRU A0100-EXIT
+015000     END-PERFORM.
+015100     PERFORM B9000-SAVE-REGEN-TABLE THRU B9000-EXIT.
+015110     MOVE "FINISH"               TO AR-EVENT.
+015120     MOVE "OK"                   TO AR-OUTCOME.
+015130     PERFORM B9500-LOG-AUDIT-EVENT THRU B9500-EXIT.
+015200     DISPLAY "Normal termination of CL2HTML run @ " TIME-OF-DAY.
+015300     STOP RUN.
+015400 0000-EXIT.  EXIT.
+015410*
+015420* A0055-SET-OPERATOR records who is running this job -- BATCH for
+015430* an unattended control-file run, or an operator ID typed in for
+015440* an interactive session -- for the audit-trail log.
+015450 A0055-SET-OPERATOR.
+015460     IF BATCH-MODE
+015470        MOVE "BATCH"             TO WS-OPERATOR
+015480     ELSE
+015490        DISPLAY "Enter operator ID: " NO ADVANCING
+015492        ACCEPT WS-OPERATOR FREE
+015494     END-IF.
+015496     MOVE WS-OPERATOR            TO AR-OPERATOR.
+015498 A0055-EXIT.  EXIT.
+015500*
+015510* B9500-LOG-AUDIT-EVENT appends one record to the shared
+015520* operations audit-trail log via AUDLOG. The caller sets
+015530* AR-EVENT, AR-OUTCOME, AR-PARM-1 and AR-PARM-2 beforehand.
+015540 B9500-LOG-AUDIT-EVENT.
+015550     CALL "AUDLOG" USING WS-AUDIT-REQUEST.
+015552     IF RETURN-CODE NOT = 0
+015554        DISPLAY "CL2HTML: audit log entry not recorded"
+015556     END-IF.
+015560 B9500-EXIT.  EXIT.
+015600*
+015700* A0050-LOAD-REGEN-TABLE reads the regeneration control file, if
+015800* one exists from a prior run, into memory so each copylib can be
+015900* checked against its last-converted date before reprocessing.
+016000 A0050-LOAD-REGEN-TABLE.
+016000     MOVE 0                       TO RG-COUNT.                            
+016100     MOVE SPACES                  TO REGEN-TABLE.                         
+016200     OPEN INPUT REGFILE.                                                  
+016225     IF CC <> 0                                                           
+016250        GO TO A0050-EXIT                                                  
+016275     END-IF.                                                              
+016300 A0050-READ.                                                              
+016400     READ REGFILE                                                         
+016500        AT END                                                            
+016600           GO TO A0050-CLOSE.                                             
+016700     IF RG-COUNT < MAX-REGEN-ENTRIES                                      
+016800        ADD 1                     TO RG-COUNT                             
+016900        MOVE REG-COPYLIB          TO RG-COPYLIB(RG-COUNT)                 
+017000        MOVE REG-LAST-CONVERTED   TO RG-LAST-CONVERTED(RG-COUNT)          
+017100     END-IF.                                                              
+017200     GO TO A0050-READ.                                                    
+017300 A0050-CLOSE.                                                             
+017400     CLOSE REGFILE.                                                       
+017500 A0050-EXIT.  EXIT.                                                       
+017600*                                                                         
+017700* A0100-GET-PARMS decides whether this is an unattended batch run         
+017800* driven by a control file (one copylib-name/output-path pair per         
+017900* line) or an interactive run prompted through ACCEPT statements.         
+018000* Batch mode is selected by passing the control file name as the          
+018100* RUN command INFO string; an empty INFO string keeps the original        
+018200* interactive behavior for a single copylib.                              
+018300 A0100-GET-PARMS.                                                         
+018400     IF WS-CTLFILE-NAME = SPACES AND WS-COPYLIB = SPACES                  
+018500        ACCEPT WS-RUN-INFO FROM COMMAND-LINE                              
+018600        IF WS-RUN-INFO NOT = SPACES                                       
+018700           MOVE "Y"             TO WS-BATCH-SW                            
+018800           MOVE WS-RUN-INFO     TO WS-CTLFILE-NAME                        
+018900           OPEN INPUT CTLFILE                                             
+019000        END-IF                                                            
+019100     END-IF.                                                              
+019200     IF BATCH-MODE                                                        
+019300        PERFORM A0150-NEXT-CTL-ENTRY THRU A0150-EXIT                      
+019400     ELSE                                                                 
+019500        PERFORM A0190-PROMPT-PARMS THRU A0190-EXIT                        
+019600     END-IF.                                                              
+019700 A0100-EXIT.  EXIT.                                                       
+019800*                                                                         
+019900 A0150-NEXT-CTL-ENTRY.                                                    
+020000     MOVE SPACES              TO WS-COPYLIB DEST-FILE                     
+020100                                  WS-INDEX-FILE.                          
+020200     READ CTLFILE                                                         
+020300        AT END                                                            
+020400           MOVE "N"           TO WS-MORE-SW                               
+020500           CLOSE CTLFILE                                                  
+020600           GO TO A0150-EXIT.                                              
+020700     MOVE CTL-COPYLIB         TO WS-COPYLIB.                              
+020750     MOVE CTL-DEST-FILE       TO DEST-FILE.                               
+020800     MOVE CTL-INDEX-FILE      TO WS-INDEX-FILE.                           
+020900 A0150-EXIT.  EXIT.                                                       
+021000*                                                                         
+021100 A0190-PROMPT-PARMS.                                                      
+021200     DISPLAY "Enter COPYLIB file name to process: "                       
+021300             NO ADVANCING.                                                
+021400     ACCEPT WS-COPYLIB FREE.                                              
+021500     IF WS-COPYLIB = SPACES                                               
+021600        MOVE "N"              TO WS-MORE-SW                               
+021700        GO TO A0190-EXIT.                                                 
+021800                                                                          
+021900     DISPLAY "Enter output file name: " NO ADVANCING.                     
+022000     ACCEPT DEST-FILE FREE.                                               
+022100     IF DEST-FILE = SPACES                                                
+022200        MOVE "N"              TO WS-MORE-SW                               
+022300        GO TO A0190-EXIT.                                                 
+022400                                                                          
+022500     DISPLAY "Enter index page file name (blank to skip): "               
+022600             NO ADVANCING.                                                
+022700     ACCEPT WS-INDEX-FILE FREE.                                           
+022800 A0190-EXIT.  EXIT.                                                       
+022900*                                                                         
+023000* A0300-CHECK-REGEN decides whether a copylib needs converting            
+023100* again this run. A copylib is skipped only when its current              
+023200* last-changed date matches the date recorded the last time this          
+023300* program converted it.                                                   
+023400 A0300-CHECK-REGEN.                                                       
+023500     MOVE "N"                     TO WS-SKIP-SW.                          
+023510     MOVE SPACES                  TO WS-LIB-CHANGED-DATE.                 
+023600     CALL INTRINSIC "FFILEINFO" USING WS-COPYLIB,                         
+023610                                      FF-ITEM-CHANGED-DATE,               
+023620                                      FF-STATUS,                          
+023700                                      WS-LIB-CHANGED-DATE,                
+023710                                      FF-ACTUAL-LEN.                      
+023720     IF FF-STATUS NOT = 0                                                 
+023730        GO TO A0300-EXIT.                                                 
+023800     PERFORM A0310-FIND-REGEN-ENTRY THRU A0310-EXIT.                      
+023900     IF REG-ENTRY-FOUND                                                   
+024000        AND RG-LAST-CONVERTED(RG-INDEX) = WS-LIB-CHANGED-DATE             
+024100        MOVE "Y"                  TO WS-SKIP-SW                           
+024200        DISPLAY "CL2HTML: " WS-COPYLIB                                    
+024300                " unchanged since last run, skipping"                     
+024400     END-IF.                                                              
+024500 A0300-EXIT.  EXIT.                                                       
+024600*                                                                         
+024700 A0310-FIND-REGEN-ENTRY.                                                  
+024800     MOVE "N"                     TO WS-REG-FOUND-SW.                     
+024900     MOVE 1                       TO RG-INDEX.                            
+025000 A0310-NEXT.                                                              
+025100     IF RG-INDEX > RG-COUNT                                               
+025200        GO TO A0310-EXIT.                                                 
+025300     IF RG-COPYLIB(RG-INDEX) = WS-COPYLIB                                 
+025400        MOVE "Y"                  TO WS-REG-FOUND-SW                      
+025500        GO TO A0310-EXIT.                                                 
+025600     ADD 1                        TO RG-INDEX.                            
+025700     GO TO A0310-NEXT.                                                    
+025800 A0310-EXIT.  EXIT.                                                       
+025900*                                                                         
+026000* A0320-SAVE-REGEN-ENTRY records the last-changed date a copylib          
+026100* carried as of this conversion, so the next run can tell whether         
+026200* it needs to be redone.                                                  
+026300 A0320-SAVE-REGEN-ENTRY.                                                  
+026400     PERFORM A0310-FIND-REGEN-ENTRY THRU A0310-EXIT.                      
+026500     IF REG-ENTRY-FOUND                                                   
+026600        MOVE WS-LIB-CHANGED-DATE  TO RG-LAST-CONVERTED(RG-INDEX)          
+026700     ELSE                                                                 
+026800        IF RG-COUNT < MAX-REGEN-ENTRIES                                   
+026900           ADD 1                  TO RG-COUNT                             
+027000           MOVE WS-COPYLIB        TO RG-COPYLIB(RG-COUNT)                 
+027100           MOVE WS-LIB-CHANGED-DATE                                       
+027200                                  TO RG-LAST-CONVERTED(RG-COUNT)          
+027300        ELSE                                                              
+027400           DISPLAY "CL2HTML: regeneration control table full, "           
+027500                   "last-converted date not recorded for "                
+027600                   WS-COPYLIB                                             
+027700        END-IF                                                            
+027800     END-IF.                                                              
+027900 A0320-EXIT.  EXIT.                                                       
+028000*                                                                         
+028100  A1000-INIT.                                                             
+028200     DISPLAY "Begin run of CL2HTML @ " TIME-OF-DAY.                       
+028300                                                                          
+028400      OPEN  INPUT  INFILE                                                 
+028500            OUTPUT TEMPFILE.                                              
+028600                                                                          
+028700* Need to have a delimiter at beginning and end of file name              
+028800      INSPECT DEST-FILE TALLYING S1 FOR CHARACTERS BEFORE ' '.            
+028900      MOVE '%'                       TO HP-FILE-NAME(1:1).                
+029000      MOVE DEST-FILE(1:S1)           TO HP-FILE-NAME(2:).                 
+029100      MOVE '%'                       TO HP-FILE-NAME(S1 + 2:1).           
+029200                                                                          
+029300* Now use HPFOPEN on the destination file.                                
+029400      CALL INTRINSIC "HPFOPEN" USING HP-FNUM-D,                           
+029500                                     HP-STATUS,                           
+029600                                     2, HP-FILE-NAME,                     
+029700                                     3, HP-CONST-4,                       
+029800                                     5, HP-CONST-0,                       
+029900                                     6, HP-CONST-9,                       
+030000                                     7, HP-CONST-0,                       
+030100                                    11, HP-CONST-1,                       
+030200                                    13, HP-CONST-1,                       
+030300                                    19, HP-CONST-1,                       
+030400                                    41, HP-CONST-2,                       
+030500                                    50, HP-CONST-1,                       
+030600                                    53, HP-CONST-1,                       
+030700                                    0.                                    
+030800      IF HP-STATUS <> 0                                                   
+030900         DISPLAY 'Error in HPFOPEN ' HP-STATUS                            
+030950         MOVE 16                 TO RETURN-CODE                           
+031000         STOP RUN.                                                        
+031100                                                                          
+031200                                                                          
+031300      CALL INTRINSIC 'DATELINE' USING DATE-BUFF.                          
+031400      MOVE SPACES                    TO INDEX-TABLE.                      
+031500     MOVE 0                           TO MN-COUNT.                        
+031600     MOVE SPACES                      TO MEMBER-NAME-TABLE.               
+031700     MOVE "N"                         TO WS-INDEX-TRUNC-SW.               
+031800      STRING "<HTML><HEAD><TITLE>" DELIMITED BY SIZE                      
+031900             WS-COPYLIB DELIMITED BY SPACES                               
+032000             "</TITLE></HEAD>" DELIMITED BY SIZE                          
+032100        INTO ITFI-ANCHOR(1).                                              
+032200                                                                          
+032300      STRING "<CENTER><H3>" DELIMITED BY SIZE                             
+032400             WS-COPYLIB DELIMITED BY SPACES                               
+032500             " Generated on " DATE-BUFF                                   
+032600             "</H3></CENTER>" DELIMITED BY SIZE                           
+032700        INTO ITFI-ANCHOR(2).                                              
+032800                                                                          
+032900      STRING "<P><H4><CENTER>CL2HTML Copylib to HTML convertor, "         
+033000             "copyright 1999, " DELIMITED BY SIZE                         
+033100        INTO ITFI-ANCHOR(3)                                               
+033200                                                                          
+033300      STRING "S.M.Gordon & Associates"                                    
+033400             "</CENTER></H4><P><BR>" DELIMITED BY SIZE                    
+033500        INTO ITFI-ANCHOR(4)                                               
+033600                                                                          
+033700      MOVE 4                         TO S1.                               
+033800      MOVE "<PRE>"                   TO TEMPFILE-RECORD.                  
+033900      WRITE TEMPFILE-RECORD.                                              
+034000  A1000-EXIT.  EXIT.                                                      
+034100                                                                          
+034200  A1100-READ.                                                             
+034300      READ INFILE                                                         
+034400         AT END                                                           
+034500        MOVE "</PRE>"                TO TEMPFILE-RECORD                   
+034600        WRITE TEMPFILE-RECORD.                                            
+034700        GO TO B1000-INDEX.                                                
+034800                                                                          
+034900      IF IR-COPY-NAME <> SAVE-NAME                                        
+035000         MOVE IR-COPY-NAME           TO SAVE-NAME                         
+035100                                                                          
+035200* write the html anchor tag in the body of the document.                  
+035300         MOVE SPACES                 TO TEMPFILE-RECORD                   
+035400         STRING '<P><A NAME="' DELIMITED BY SIZE                          
+035500                IR-COPY-NAME DELIMITED BY SPACES                          
+035600              '"></A><FONT SIZE="5"><B><CENTER>' DELIMITED BY SIZE        
+035700                IR-COPY-NAME DELIMITED BY SPACES                          
+035800                '</CENTER></B></FONT>' DELIMITED BY SIZE                  
+035900           INTO TEMPFILE-RECORD                                           
+036000           WRITE TEMPFILE-RECORD                                          
+036100                                                                          
+036200                                                                          
+036300       IF MN-COUNT < MAX-INDEX-ENTRIES                                    
+036400          ADD 1 TO MN-COUNT                                               
+036500                                                                          
+036600* Remember the member name for the separate alphabetical index.           
+036700          MOVE IR-COPY-NAME        TO MN-ENTRY(MN-COUNT)                  
+036800       ELSE                                                               
+036900          IF NOT INDEX-TRUNCATED                                          
+037000             MOVE "Y"            TO WS-INDEX-TRUNC-SW                     
+037100             DISPLAY "CL2HTML: copylib " WS-COPYLIB                       
+037200                     " has more than " MAX-INDEX-ENTRIES                  
+037300                     " members, index truncated"                          
+037400          END-IF                                                          
+037500       END-IF.                                                            
+037600                                                                          
+037700      MOVE SPACES                    TO TEMPFILE-RECORD.                  
+037800      IF IR-COBOL-CODE(1:6) IS NUMERIC                                    
+037900         MOVE IR-COBOL-CODE(7:)       TO WS-COLOR-LINE                    
+038000      ELSE                                                                
+038100         MOVE IR-COBOL-CODE           TO WS-COLOR-LINE                    
+038200      END-IF.                                                             
+038300                                                                          
+038400* Wrap recognized copybook elements in colored spans so level             
+038500* numbers, PIC clauses, REDEFINES and OCCURS stand out in a               
+038600* browser instead of reading as one flat block of text.                   
+038700      PERFORM A1160-COLORIZE-CODE THRU A1160-EXIT.                        
+038800      STRING "<BR>" DELIMITED BY SIZE                                     
+038900             WS-COLOR-LINE DELIMITED BY SIZE                              
+039000        INTO TEMPFILE-RECORD.                                             
+039100      WRITE TEMPFILE-RECORD.                                              
+039200      GO TO A1100-READ.                                                   
+039300  A1100-EXIT.  EXIT.                                                      
+039400*                                                                         
+039500* A1160-COLORIZE-CODE recognizes a handful of COBOL elements in           
+039600* the source line now sitting in WS-COLOR-LINE (level number,             
+039700* REDEFINES, OCCURS, PIC) and wraps each in a colored <SPAN> so           
+039800* they stand out when the generated HTML is viewed in a browser.          
+039900 A1160-COLORIZE-CODE.                                                     
+040000     PERFORM A1162-COLOR-LEVEL     THRU A1162-EXIT.                       
+040100     PERFORM A1164-COLOR-REDEFINES THRU A1164-EXIT.                       
+040200     PERFORM A1166-COLOR-OCCURS    THRU A1166-EXIT.                       
+040300     PERFORM A1168-COLOR-PIC       THRU A1168-EXIT.                       
+040400 A1160-EXIT.  EXIT.                                                       
+040500*                                                                         
+040600 A1162-COLOR-LEVEL.                                                       
+040700     MOVE SPACES                   TO WS-TOKEN1 WS-REST-OF-LINE.          
+040800     UNSTRING WS-COLOR-LINE DELIMITED BY ALL SPACE                        
+040900        INTO WS-TOKEN1, WS-REST-OF-LINE.                                  
+041000     IF WS-TOKEN1 IS NUMERIC AND WS-TOKEN1 NOT = SPACES                   
+041100        STRING '<SPAN STYLE="color:#0000CC"><B>' DELIMITED BY SIZE        
+041200               WS-TOKEN1 DELIMITED BY SPACE                               
+041300               '</B></SPAN> ' DELIMITED BY SIZE                           
+041400               WS-REST-OF-LINE DELIMITED BY SIZE                          
+041500          INTO WS-COLOR-LINE                                              
+041600     END-IF.                                                              
+041700 A1162-EXIT.  EXIT.                                                       
+041800*                                                                         
+041900 A1164-COLOR-REDEFINES.                                                   
+042000     MOVE 0                        TO WS-COLOR-CT.                        
+042100     INSPECT WS-COLOR-LINE TALLYING WS-COLOR-CT                           
+042200        FOR ALL "REDEFINES".                                              
+042300     IF WS-COLOR-CT > 0                                                   
+042400        UNSTRING WS-COLOR-LINE DELIMITED BY "REDEFINES"                   
+042500           INTO WS-COLOR-BEFORE, WS-COLOR-AFTER                           
+042600        STRING WS-COLOR-BEFORE DELIMITED BY SIZE                          
+042700               '<SPAN STYLE="color:#CC0000"><B>'                          
+042800                  DELIMITED BY SIZE                                       
+042900               'REDEFINES</B></SPAN>'                                     
+043000                  DELIMITED BY SIZE                                       
+043100               WS-COLOR-AFTER DELIMITED BY SIZE                           
+043200          INTO WS-COLOR-LINE                                              
+043300     END-IF.                                                              
+043400 A1164-EXIT.  EXIT.                                                       
+043500*                                                                         
+043600 A1166-COLOR-OCCURS.                                                      
+043700     MOVE 0                        TO WS-COLOR-CT.                        
+043800     INSPECT WS-COLOR-LINE TALLYING WS-COLOR-CT FOR ALL "OCCURS".         
+043900     IF WS-COLOR-CT > 0                                                   
+044000        UNSTRING WS-COLOR-LINE DELIMITED BY "OCCURS"                      
+044100           INTO WS-COLOR-BEFORE, WS-COLOR-AFTER                           
+044200        STRING WS-COLOR-BEFORE DELIMITED BY SIZE                          
+044300               '<SPAN STYLE="color:#008800"><B>OCCURS</B></SPAN>'         
+044400                  DELIMITED BY SIZE                                       
+044500               WS-COLOR-AFTER DELIMITED BY SIZE                           
+044600          INTO WS-COLOR-LINE                                              
+044700     END-IF.                                                              
+044800 A1166-EXIT.  EXIT.                                                       
+044900*                                                                         
+045000 A1168-COLOR-PIC.                                                         
+045100     MOVE 0                        TO WS-COLOR-CT.                        
+045200     INSPECT WS-COLOR-LINE TALLYING WS-COLOR-CT FOR ALL "PIC".            
+045300     IF WS-COLOR-CT > 0                                                   
+045400        UNSTRING WS-COLOR-LINE DELIMITED BY "PIC"                         
+045500           INTO WS-COLOR-BEFORE, WS-COLOR-AFTER                           
+045600        STRING WS-COLOR-BEFORE DELIMITED BY SIZE                          
+045700               '<SPAN STYLE="color:#884400"><B>PIC</B></SPAN>'            
+045800                  DELIMITED BY SIZE                                       
+045900               WS-COLOR-AFTER DELIMITED BY SIZE                           
+046000          INTO WS-COLOR-LINE                                              
+046100     END-IF.                                                              
+046200 A1168-EXIT.  EXIT.                                                       
+046300*                                                                         
+046400* B0500-BUILD-INDEX writes a separate alphabetical index page from        
+046500* the member names gathered in MEMBER-NAME-TABLE, grouped by first        
+046600* letter with jump links, so a member can be found by name instead        
+046700* of by its place in the copylib. Skipped when the operator leaves        
+046800* the index file name blank.                                              
+046900 B0500-BUILD-INDEX.                                                       
+047000     IF WS-INDEX-FILE = SPACES
+047050        DISPLAY "CL2HTML: no index file name given -- "                   
+047060                "pages will have no navigation index"                     
+047100        GO TO B0500-EXIT.                                                 
+047200     PERFORM B0510-OPEN-INDEX THRU B0510-EXIT.                            
+047300     SORT IDXSRT ON ASCENDING KEY IS-MEMBER-NAME                          
+047400        INPUT PROCEDURE B0520-RELEASE-MEMBERS                             
+047500        OUTPUT PROCEDURE B0530-WRITE-INDEX-BODY.                          
+047600     PERFORM B0540-CLOSE-INDEX THRU B0540-EXIT.                           
+047700 B0500-EXIT.  EXIT.                                                       
+047800*                                                                         
+047900 B0510-OPEN-INDEX.                                                        
+048000     INSPECT WS-INDEX-FILE TALLYING S2 FOR CHARACTERS BEFORE ' '.         
+048100     MOVE SPACES                   TO IDX-FILE-NAME.                      
+048200     MOVE '%'                      TO IDX-FILE-NAME(1:1).                 
+048300     MOVE WS-INDEX-FILE(1:S2)      TO IDX-FILE-NAME(2:).                  
+048400     MOVE '%'                      TO IDX-FILE-NAME(S2 + 2:1).            
+048500     CALL INTRINSIC "HPFOPEN" USING IDX-FNUM-D,                           
+048600                                    IDX-STATUS,                           
+048700                                    2, IDX-FILE-NAME,                     
+048800                                    3, HP-CONST-4,                        
+048900                                    5, HP-CONST-0,                        
+049000                                    6, HP-CONST-9,                        
+049100                                    7, HP-CONST-0,                        
+049200                                   11, HP-CONST-1,                        
+049300                                   13, HP-CONST-1,                        
+049400                                   19, HP-CONST-1,                        
+049500                                   41, HP-CONST-2,                        
+049600                                   50, HP-CONST-1,                        
+049700                                   53, HP-CONST-1,                        
+049800                                   0.                                     
+049900     IF IDX-STATUS <> 0                                                   
+050000        DISPLAY 'Error in HPFOPEN for index file ' IDX-STATUS             
+050100        GO TO B0500-EXIT.                                                 
+050200                                                                          
+050300     MOVE SPACES                   TO WS-IDX-LINE.                        
+050400     STRING "<HTML><HEAD><TITLE>Index of " DELIMITED BY SIZE              
+050500            WS-COPYLIB DELIMITED BY SPACES                                
+050600            "</TITLE></HEAD><BODY>" DELIMITED BY SIZE                     
+050700       INTO WS-IDX-LINE.                                                  
+050800     PERFORM B0515-WRITE-IDX-LINE THRU B0515-EXIT.                        
+050900                                                                          
+051000     MOVE SPACES                   TO WS-IDX-LINE.                        
+051100     MOVE 1                        TO WS-IDX-PTR.                         
+051200     PERFORM VARYING LT-INDEX FROM 1 BY 1 UNTIL LT-INDEX > 26             
+051300        STRING '<A HREF="#' DELIMITED BY SIZE                             
+051400               WS-ALPHABET(LT-INDEX:1) DELIMITED BY SIZE                  
+051500               '">' DELIMITED BY SIZE                                     
+051600               WS-ALPHABET(LT-INDEX:1) DELIMITED BY SIZE                  
+051700               '</A> ' DELIMITED BY SIZE                                  
+051800          INTO WS-IDX-LINE                                                
+051900          WITH POINTER WS-IDX-PTR                                         
+052000     END-PERFORM.                                                         
+052100     PERFORM B0515-WRITE-IDX-LINE THRU B0515-EXIT.                        
+052200 B0510-EXIT.  EXIT.                                                       
+052300*                                                                         
+052400 B0515-WRITE-IDX-LINE.                                                    
+052500     CALL INTRINSIC "FWRITE" USING IDX-FNUM,                              
+052600                                   WS-IDX-LINE,                           
+052700                                   -250,                                  
+052800                                   0.                                     
+052900     IF CC <> 0                                                           
+053000        CALL INTRINSIC 'FCHECK'  USING IDX-FNUM, ERR                      
+053100        CALL INTRINSIC 'FERRMSG' USING ERR, ERR-MSG, ERR-LEN              
+053200        DISPLAY ERR-MSG                                                   
+053300     END-IF.                                                              
+053400 B0515-EXIT.  EXIT.                                                       
+053500*                                                                         
+053600 B0520-RELEASE-MEMBERS.                                                   
+053700     PERFORM VARYING MN-INDEX FROM 1 BY 1                                 
+053800           UNTIL MN-INDEX > MN-COUNT                                      
+053900        MOVE MN-ENTRY(MN-INDEX)    TO IS-MEMBER-NAME                      
+054000        RELEASE IDXSRT-RECORD                                             
+054100     END-PERFORM.                                                         
+054200*                                                                         
+054300 B0530-WRITE-INDEX-BODY.                                                  
+054400     MOVE SPACES                   TO WS-IDX-LAST-LETTER.                 
+054500 B0530-NEXT.                                                              
+054600     RETURN IDXSRT                                                        
+054700        AT END                                                            
+054800           GO TO B0530-DONE.                                              
+054900     IF IS-MEMBER-NAME(1:1) NOT = WS-IDX-LAST-LETTER                      
+055000        MOVE IS-MEMBER-NAME(1:1)   TO WS-IDX-LAST-LETTER                  
+055100        MOVE SPACES                TO WS-IDX-LINE                         
+055200        STRING '<H3><A NAME="' DELIMITED BY SIZE                          
+055300               WS-IDX-LAST-LETTER DELIMITED BY SIZE                       
+055400               '">' DELIMITED BY SIZE                                     
+055500               WS-IDX-LAST-LETTER DELIMITED BY SIZE                       
+055600               '</A></H3>' DELIMITED BY SIZE                              
+055700          INTO WS-IDX-LINE                                                
+055800        PERFORM B0515-WRITE-IDX-LINE THRU B0515-EXIT                      
+055900     END-IF.                                                              
+056000     MOVE SPACES                   TO WS-IDX-LINE.                        
+056100     STRING '<A HREF="' DELIMITED BY SIZE                                 
+056200            DEST-FILE DELIMITED BY SPACES                                 
+056300            '#' DELIMITED BY SIZE                                         
+056400            IS-MEMBER-NAME DELIMITED BY SPACES                            
+056500            '">' DELIMITED BY SIZE                                        
+056600            IS-MEMBER-NAME DELIMITED BY SPACES                            
+056700            '</A><BR>' DELIMITED BY SIZE                                  
+056800       INTO WS-IDX-LINE.                                                  
+056900     PERFORM B0515-WRITE-IDX-LINE THRU B0515-EXIT.                        
+057000     GO TO B0530-NEXT.                                                    
+057100 B0530-DONE.                                                              
+057200     MOVE '</BODY></HTML>'         TO WS-IDX-LINE.                        
+057300     PERFORM B0515-WRITE-IDX-LINE THRU B0515-EXIT.                        
+057400 B0530-EXIT.  EXIT.                                                       
+057500*                                                                         
+057600 B0540-CLOSE-INDEX.                                                       
+057700     CALL INTRINSIC "FCLOSE" USING IDX-FNUM, %1, 0.                       
+057800 B0540-EXIT.  EXIT.                                                       
+057900  B1000-INDEX.                                                            
+058200      CLOSE TEMPFILE.                                                     
+058300      OPEN  INPUT  TEMPFILE.                                              
+058400      ADD 1 TO S1.                                                        
+058500     MOVE "<PRE><BR>"             TO ITFI-ANCHOR(S1).                     
+058600                                                                          
+058700      PERFORM VARYING S1 FROM 1 BY 1 UNTIL ITFI-ANCHOR(S1) = SPACE        
+058800         CALL INTRINSIC "FWRITE" USING HP-FNUM,                           
+058900                                       ITFI-ANCHOR(S1),                   
+059000                                       -80,                               
+059100                                       0                                  
+059200         IF CC <> 0                                                       
+059300            CALL INTRINSIC 'FCHECK'  USING HP-FNUM, ERR                   
+059400            CALL INTRINSIC 'FERRMSG' USING ERR, ERR-MSG, ERR-LEN          
+059500            DISPLAY ERR-MSG                                               
+059550            MOVE 16                 TO RETURN-CODE                        
+059600            STOP RUN                                                      
+059700         END-IF                                                           
+059800      END-PERFORM.                                                        
+059900                                                                          
+060000  B1000-READ.                                                             
+060100      READ TEMPFILE                                                       
+060200         AT END                                                           
+060300        GO TO C9000-EOJ.                                                  
+060400                                                                          
+060500      CALL INTRINSIC "FWRITE" USING HP-FNUM,                              
+060600                                    TEMPFILE-RECORD,                      
+060700                                    -250,                                 
+060800                                    0.                                    
+060900      IF CC <> 0                                                          
+061000         CALL INTRINSIC 'FCHECK' USING HP-FNUM, ERR                       
+061100         CALL INTRINSIC 'FERRMSG' USING ERR, ERR-MSG, ERR-LEN             
+061200         DISPLAY ERR-MSG                                                  
+061300         GO TO C9000-EOJ.                                                 
+061400                                                                          
+061500      GO TO B1000-READ.                                                   
+061600  B1000-EXIT.  EXIT.                                                      
+061700*                                                                         
+061800  C9000-EOJ.                                                              
+061900      CLOSE INFILE                                                        
+062000            TEMPFILE.                                                     
+062100      CALL INTRINSIC "FCLOSE" USING HP-FNUM, %1, 0.                       
+062200     PERFORM A0320-SAVE-REGEN-ENTRY THRU A0320-EXIT.                      
+062300     PERFORM B0500-BUILD-INDEX THRU B0500-EXIT.                           
+062400                                                                          
+062500     DISPLAY "Finished copylib " WS-COPYLIB " @ " TIME-OF-DAY.            
+062600 C9000-EXIT.  EXIT.                                                       
+062700*                                                                         
+062800* B9000-SAVE-REGEN-TABLE rewrites the regeneration control file           
+062900* with the last-changed date recorded for every copylib seen this         
+063000* run, so the next run can pick up where this one left off.               
+063100 B9000-SAVE-REGEN-TABLE.                                                  
+063200     OPEN OUTPUT REGFILE.                                                 
+063300     PERFORM VARYING RG-INDEX FROM 1 BY 1                                 
+063400           UNTIL RG-INDEX > RG-COUNT                                      
+063500        MOVE RG-COPYLIB(RG-INDEX)        TO REG-COPYLIB                   
+063600        MOVE RG-LAST-CONVERTED(RG-INDEX) TO REG-LAST-CONVERTED            
+063700        WRITE REG-RECORD                                                  
+063800     END-PERFORM.                                                         
+063900     CLOSE REGFILE.                                                       
+064000 B9000-EXIT.  EXIT.                                                       
+064100                                                                          
+064200                                                                          
+064300                                                                          
+064400                                                                          
+064500                                                                          
