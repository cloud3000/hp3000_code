@@ -1,4 +1,4 @@
-001000$CONTROL POST85, BOUNDS, LINES=59, LIST                                   
+001000 $CONTROL POST85, BOUNDS, LINES=59, LIST                                  
 001100******************************************************************        
 001200* IMAGE data TO MySQL                                             060706MA
 001300******************************************************************060614MA
@@ -8,45 +8,457 @@
 001700 PROGRAM-ID.     CLEANDSK.                                        060817MA
 001800 AUTHOR.     MICHAEL ANDERSON.                                            
 001900 DATE-COMPILED.                                                           
-002000*                     COPYRIGHT 2007                                      
-002100*            J3K Solutions All rights reserved.                           
-002300*             FIX COPYLIB MANGLED IN TRANSFER                             
+002000*                    COPYRIGHT 2007                                       
+002100*           J3K Solutions All rights reserved.                            
+002200*                                                                         
+002300*            FIX COPYLIB MANGLED IN TRANSFER                              
 002400*                                                                         
-002500 ENVIRONMENT DIVISION.                                                    
-002600 CONFIGURATION SECTION.                                           060615MA
-002700 SOURCE-COMPUTER. HP-3000.                                                
-002800**  WITH DEBUGGING MODE                                                   
-002900 OBJECT-COMPUTER. HP-3000.                                        060615MA
-003000 SPECIAL-NAMES.                                                           
-003100 CONDITION-CODE IS CC.                                                    
-003200*                                                                         
-003300 INPUT-OUTPUT SECTION.                                                    
-003400 FILE-CONTROL.                                                            
-003500*                                                                         
-003600     SELECT EXTFILE1        ASSIGN TO "CPYTXT,,,,9000000".                
+002500*-----------------------------------------------------------------260809MA
+002600* MODIFICATION HISTORY                                            260809MA
+002700* 060614MA  INITIAL VERSION.                                      260809MA
+002800* 060615MA  CLEANED UP WORKING-STORAGE.                           260809MA
+002900* 060620MA  TAGGED MAIN LOGICAL FLOW.                             260809MA
+003000* 060817MA  RENAMED PROGRAM-ID TO CLEANDSK.                       260809MA
+003100* 260809MA  TARGET FILE NAME AND RECORD COUNT                     260809MA
+003200*            ARE NOW RUN PARAMETERS.                              260809MA
+003300* 260809MA  ADDED BEFORE/AFTER RECONCILIATION LOG.                260809MA
+003400* 260809MA  ADDED CHECKPOINT/RESTART SUPPORT.                     260809MA
+003500* 260809MA  ADDED FILL-PATTERN CHOICE AND                         260809MA
+003600*            BACKUP-BEFORE-WIPE OPTION.                           260809MA
+003700* 260809MA  ADDED MULTI-FILE BATCH-CONTROL MODE.                  260809MA
+003800*-----------------------------------------------------------------260809MA
 003900*                                                                         
-004000 DATA DIVISION.                                                           
-004100 FILE SECTION.                                                            
-004200                                                                          
-005000 FD  EXTFILE1 DATA RECORD IS EXT-REC                                      
-005100     RECORD CONTAINS 256 CHARACTERS.                                      
-005200 01  EXT-REC1.                                                            
-005300     05  FILLER                PIC X(256).                                
-005400                                                                          
-005500 WORKING-STORAGE SECTION.                                         060615MA
-017900 01 xx pic s9(9) comp VALUE 0.                                            
-018000                                                                          
-019300*=================================================================        
-019600$PAGE  "Main logical flow"                                                
-019700*=================================================================060620MA
-019800 PROCEDURE DIVISION.                                                      
-019900 BEGIN-0000.                                                              
-020000     DISPLAY "CLNDSK Version 7.01, Copyright J3K Solutions".              
-020010     DISPLAY " ".                                                         
-020100     OPEN OUTPUT EXTFILE1.                                                
-020200     PERFORM VARYING XX FROM 1 BY 1 UNTIL (XX > 1000000)                  
-020340        move HIGH-VALUE to EXT-REC1                                       
-020350        Write EXT-REC1                                                    
-020360     END-PERFORM.                                                         
-020400     STOP RUN.                                                    060620MA
-025900                                                                          
+004000 ENVIRONMENT DIVISION.                                                    
+004100 CONFIGURATION SECTION.                                           060615MA
+004200 SOURCE-COMPUTER. HP-3000.                                                
+004300**  WITH DEBUGGING MODE                                                   
+004400 OBJECT-COMPUTER. HP-3000.                                        060615MA
+004500 SPECIAL-NAMES.                                                           
+004600 CONDITION-CODE IS CC.                                                    
+004700*                                                                         
+004800 INPUT-OUTPUT SECTION.                                                    
+004900 FILE-CONTROL.                                                            
+005000*                                                                         
+005100     SELECT EXTFILE1  ASSIGN TO DUMMY USING WS-TARGET-FILE.       260809MA
+005200     SELECT BKUPFIL1  ASSIGN TO DUMMY USING WS-BACKUP-FILE.       260809MA
+005300     SELECT CTLFILE   ASSIGN TO DUMMY USING WS-CTLFILE-NAME.      260809MA
+005400     SELECT CKPFILE   ASSIGN TO "CLNCKPT,,,,500".                 260809MA
+005500     SELECT RECONFIL  ASSIGN TO "CLNRECN,,,,500".                 260809MA
+005600*                                                                         
+005700 DATA DIVISION.                                                           
+005800 FILE SECTION.                                                            
+005900*                                                                         
+006000 FD  EXTFILE1 DATA RECORD IS EXT-REC                                      
+006100     RECORD CONTAINS 256 CHARACTERS.                                      
+006200 01  EXT-REC1.                                                            
+006300     05  FILLER                PIC X(256).                                
+006400*                                                                         
+006500*Holds a verbatim copy of the target file, written before the     260809MA
+006600*wipe loop runs, when the operator asks for a backup.             260809MA
+006700 FD  BKUPFIL1 DATA RECORD IS BKUP-REC                             260809MA
+006800     RECORD CONTAINS 256 CHARACTERS.                              260809MA
+006900 01  BKUP-REC1.                                                   260809MA
+007000     05  FILLER                PIC X(256).                        260809MA
+007100*                                                                         
+007200*Multi-file batch-control input: one record per target file,      260809MA
+007300*parallels REGFILE in CL2HTMLS -- discrete fields, not UNSTRING.  260809MA
+007400 FD  CTLFILE DATA RECORD IS CTLB-RECORD                           260809MA
+007500     RECORD CONTAINS 89 CHARACTERS.                               260809MA
+007600 01  CTLB-RECORD.                                                 260809MA
+007700     03  CTLB-FILE-NAME        PIC X(34).                         260809MA
+007800     03  CTLB-TARGET-COUNT     PIC 9(09).                         260809MA
+007900     03  CTLB-FILL-PATTERN     PIC X(01).                         260809MA
+008000     03  CTLB-BACKUP-SW        PIC X(01).                         260809MA
+008100     03  CTLB-BACKUP-FILE      PIC X(34).                         260809MA
+008200     03  CTLB-CKP-INTERVAL     PIC 9(09).                         260809MA
+008300     03  CTLB-RESTART-SW       PIC X(01).                         260809MA
+008400*                                                                         
+008500*Checkpoint file: one record per target file processed this or    260809MA
+008600*a prior run, showing how far the wipe loop had gotten, so a      260809MA
+008650*later run can resume on restart without disturbing the other    260809MA 
+008660*files' entries.                                                 260809MA 
+008700 FD  CKPFILE DATA RECORD IS CKP-RECORD                            260809MA
+008800     RECORD CONTAINS 43 CHARACTERS.                               260809MA
+008900 01  CKP-RECORD.                                                  260809MA
+009000     03  CKP-FILE-NAME         PIC X(34).                         260809MA
+009100     03  CKP-RECORD-COUNT      PIC 9(09).                         260809MA
+009200*                                                                         
+009300*Append-only reconciliation log: one record per completed run.    260809MA
+009400 FD  RECONFIL DATA RECORD IS RECON-RECORD                         260809MA
+009500     RECORD CONTAINS 87 CHARACTERS.                               260809MA
+009600 01  RECON-RECORD.                                                260809MA
+009700     03  RCN-FILE-NAME         PIC X(34).                         260809MA
+009800     03  RCN-PRE-COUNT         PIC 9(09).                         260809MA
+009900     03  RCN-POST-COUNT        PIC 9(09).                         260809MA
+010000     03  RCN-CHANGED-DATE      PIC X(27).                         260809MA
+010100     03  RCN-RUN-TIME          PIC X(08).                         260809MA
+010200*                                                                         
+010300 WORKING-STORAGE SECTION.                                         060615MA
+010400 01 xx pic s9(9) comp VALUE 0.                                            
+010500*                                                                         
+010600*Run parameters, accepted interactively or from CTLFILE.          260809MA
+010700 01 WS-TARGET-FILE          PIC X(34) VALUE SPACES.               260809MA
+010800 01 WS-TARGET-COUNT         PIC 9(09) VALUE 0.                    260809MA
+010900 01 WS-FILL-PATTERN         PIC X(01) VALUE "H".                  260809MA
+011000    88 FILL-HIGH-VALUES            VALUE "H".                     260809MA
+011100    88 FILL-LOW-VALUES             VALUE "L".                     260809MA
+011200    88 FILL-SPACES                 VALUE "S".                     260809MA
+011300 01 WS-BACKUP-SW            PIC X(01) VALUE "N".                  260809MA
+011400    88 BACKUP-REQUESTED            VALUE "Y".                     260809MA
+011500 01 WS-BACKUP-FILE          PIC X(34) VALUE SPACES.               260809MA
+011600 01 WS-CKP-INTERVAL         PIC 9(09) VALUE 0.                    260809MA
+011700 01 WS-RESTART-SW           PIC X(01) VALUE "N".                  260809MA
+011800    88 RESTART-REQUESTED           VALUE "Y".                     260809MA
+011900 01 WS-CTLFILE-NAME         PIC X(34) VALUE SPACES.               260809MA
+011910*Batch control file name, when supplied as the RUN command INFO   260809MA
+011920*string -- same convention as CL2HTML/CPYXREF/DOCVERF.            260809MA
+011930 01 WS-RUN-INFO             PIC X(34) VALUE SPACES.               260809MA
+012000*                                                                         
+012100*Reconciliation working fields.                                   260809MA
+012200 01 WS-PRE-COUNT            PIC 9(09) VALUE 0.                    260809MA
+012300 01 WS-POST-COUNT           PIC 9(09) VALUE 0.                    260809MA
+012400 01 WS-CHANGED-DATE         PIC X(27) VALUE SPACES.               260809MA
+012410*FFILEINFO item code 180 = file's last-modified date; status and  260809MA
+012420*actual-length are the two trailing returned values that every    260809MA
+012430*other intrinsic call in this program also receives.              260809MA
+012440 01 FF-ITEM-CHANGED-DATE    PIC S9(9) COMP SYNC VALUE 180.        260809MA
+012450 01 FF-STATUS               PIC S9(9) COMP SYNC VALUE 0.          260809MA
+012460 01 FF-ACTUAL-LEN           PIC S9(9) COMP SYNC VALUE 0.          260809MA
+012500*                                                                         
+012600*Checkpoint working fields.                                       260809MA
+012700 01 WS-START-COUNT          PIC 9(09) VALUE 0.                    260809MA
+012800 01 WS-CKP-FOUND-SW         PIC X(01) VALUE "N".                  260809MA
+012900    88 CKP-ENTRY-FOUND             VALUE "Y".                     260809MA
+012910*                                                                 260809MA
+012920*Whole checkpoint file, held in memory one entry per target       260809MA
+012930*file, so saving one file's progress no longer overwrites the    260809MA 
+012940*entries already recorded for the other files in a batch run.    260809MA 
+012950 01 WS-CKP-COUNT            PIC S9(05) COMP VALUE 0.              260809MA
+012960 01 WS-CKP-INDEX            PIC S9(05) COMP VALUE 0.              260809MA
+012970 01 MAX-CKP-ENTRIES         PIC S9(05) COMP VALUE 500.            260809MA
+012980 01 CKP-TABLE.                                                    260809MA
+012990    03 CKP-TBL-ENTRY OCCURS 500.                                  260809MA
+013000       05 CKP-TBL-FILE-NAME     PIC X(34).                        260809MA
+013010       05 CKP-TBL-RECORD-COUNT  PIC 9(09).                        260809MA
+013015 01 WS-CKP-SAVE-FOUND-SW    PIC X(01) VALUE "N".                  260809MA
+013017    88 CKP-SAVE-ENTRY-FOUND          VALUE "Y".                   260809MA
+013020*                                                                         
+013100 01 WS-MORE-BATCH-SW        PIC X(01) VALUE "Y".                  260809MA
+013200    88 NO-MORE-BATCH-ENTRIES       VALUE "N".                     260809MA
+013210*                                                                 260809MA
+013220*Operator identity and audit-log request passed to AUDLOG.        260809MA
+013230 01 WS-OPERATOR             PIC X(08) VALUE SPACES.               260809MA
+013240 01 WS-AUDIT-REQUEST.                                             260809MA
+013250    03 AR-PROGRAM-NAME         PIC X(08) VALUE "CLEANDSK".        260809MA
+013260    03 AR-OPERATOR             PIC X(08) VALUE SPACES.            260809MA
+013270    03 AR-EVENT                PIC X(06) VALUE SPACES.            260809MA
+013280    03 AR-OUTCOME              PIC X(08) VALUE SPACES.            260809MA
+013290    03 AR-PARM-1               PIC X(26) VALUE SPACES.            260809MA
+013295    03 AR-PARM-2               PIC X(10) VALUE SPACES.            260809MA
+013300*                                                                         
+013400*=================================================================019300  
+013500 $PAGE  "Main logical flow"                                       019600  
+013600*=================================================================060620  
+013700 PROCEDURE DIVISION.                                                      
+013800 BEGIN-0000.                                                              
+013900     DISPLAY "CLNDSK Version 8.04, Copyright J3K Solutions".      260809MA
+014000     DISPLAY " ".                                                         
+014100     PERFORM A0100-GET-PARMS THRU A0100-EXIT.                     260809MA
+014110     PERFORM A0150-SET-OPERATOR THRU A0150-EXIT.                  260809MA
+014115     PERFORM B1025-LOAD-CKP-TABLE THRU B1025-EXIT.                260809MA
+014120     MOVE "START"                TO AR-EVENT.                     260809MA
+014130     MOVE SPACES                 TO AR-OUTCOME.                   260809MA
+014200     IF WS-CTLFILE-NAME = SPACES                                  260809MA
+014210        MOVE WS-TARGET-FILE(1:26)  TO AR-PARM-1                   260809MA
+014220        MOVE WS-TARGET-COUNT       TO AR-PARM-2                   260809MA
+014230        PERFORM B9500-LOG-AUDIT-EVENT THRU B9500-EXIT             260809MA
+014300        PERFORM B1000-CLEAN-ONE-FILE THRU B1000-EXIT              260809MA
+014400     ELSE                                                         260809MA
+014410        MOVE WS-CTLFILE-NAME(1:26) TO AR-PARM-1                   260809MA
+014420        MOVE SPACES                TO AR-PARM-2                   260809MA
+014430        PERFORM B9500-LOG-AUDIT-EVENT THRU B9500-EXIT             260809MA
+014500        PERFORM B2000-CLEAN-BATCH THRU B2000-EXIT                 260809MA
+014600     END-IF.                                                      260809MA
+014610     MOVE "FINISH"               TO AR-EVENT.                     260809MA
+014620     MOVE "OK"                   TO AR-OUTCOME.                   260809MA
+014630     PERFORM B9500-LOG-AUDIT-EVENT THRU B9500-EXIT.               260809MA
+014700     DISPLAY "Normal termination of CLNDSK run @ " TIME-OF-DAY.   260809MA
+014800     STOP RUN.                                                    060620MA
+014900 BEGIN-0000-EXIT. EXIT.                                           260809MA
+014910*                                                                 260809MA
+014920*A0150-SET-OPERATOR records who is running this job -- BATCH      260809MA
+014930*for a batch-control-file run, or an operator ID typed in for     260809MA
+014940*an interactive session -- for the audit-trail log.               260809MA
+014950 A0150-SET-OPERATOR.                                              260809MA
+014960     IF WS-CTLFILE-NAME NOT = SPACES                              260809MA
+014970        MOVE "BATCH"             TO WS-OPERATOR                   260809MA
+014980     ELSE                                                         260809MA
+014990        DISPLAY "Enter operator ID: " NO ADVANCING                260809MA
+014992        ACCEPT WS-OPERATOR FREE                                   260809MA
+014994     END-IF.                                                      260809MA
+014996     MOVE WS-OPERATOR            TO AR-OPERATOR.                  260809MA
+014998 A0150-EXIT.  EXIT.                                               260809MA
+014999*                                                                 260809MA
+015000*B9500-LOG-AUDIT-EVENT appends one record to the shared           260809MA
+015005*operations audit-trail log via AUDLOG.                           260809MA
+015010 B9500-LOG-AUDIT-EVENT.                                           260809MA
+015020     CALL "AUDLOG" USING WS-AUDIT-REQUEST.                        260809MA
+015022     IF RETURN-CODE NOT = 0                                       260809MA
+015024        DISPLAY "CLEANDSK: audit log entry not recorded"          260809MA
+015026     END-IF.                                                      260809MA
+015030 B9500-EXIT.  EXIT.                                               260809MA
+015040*                                                                         
+015100*=========================================================                
+015200*Collect the run parameters -- single target file, or the                 
+015300*name of a batch-control file listing several.                            
+015400*=========================================================                
+015500 A0100-GET-PARMS.                                                 260809MA
+015510     ACCEPT WS-RUN-INFO FROM COMMAND-LINE.                        260809MA
+015520     IF WS-RUN-INFO NOT = SPACES                                  260809MA
+015530        MOVE WS-RUN-INFO        TO WS-CTLFILE-NAME                260809MA
+015540        GO TO A0100-EXIT.                                         260809MA
+015600     DISPLAY "Enter batch control file name (blank for"           260809MA
+015700             " a single target file): " NO ADVANCING.             260809MA
+015800     ACCEPT WS-CTLFILE-NAME FREE.                                 260809MA
+015900     IF WS-CTLFILE-NAME NOT = SPACES                              260809MA
+016000        GO TO A0100-EXIT.                                         260809MA
+016100*                                                                         
+016200     DISPLAY "Enter target file name to wipe: " NO ADVANCING.     260809MA
+016300     ACCEPT WS-TARGET-FILE FREE.                                  260809MA
+016400     DISPLAY "Enter target record count: " NO ADVANCING.          260809MA
+016500     ACCEPT WS-TARGET-COUNT FREE.                                 260809MA
+016600*                                                                         
+016700     DISPLAY "Enter fill pattern H/L/S (HIGH/LOW/SPACE): "        260809MA
+016800             NO ADVANCING.                                        260809MA
+016900     ACCEPT WS-FILL-PATTERN FREE.                                 260809MA
+017000     IF WS-FILL-PATTERN NOT = "H" AND NOT = "L"                   260809MA
+017100                           AND NOT = "S"                          260809MA
+017200        MOVE "H"             TO WS-FILL-PATTERN                   260809MA
+017300     END-IF.                                                      260809MA
+017400*                                                                         
+017500     DISPLAY "Back up file before wipe, Y/N: " NO ADVANCING.      260809MA
+017600     ACCEPT WS-BACKUP-SW FREE.                                    260809MA
+017700     IF BACKUP-REQUESTED                                          260809MA
+017800        DISPLAY "Enter backup file name: " NO ADVANCING           260809MA
+017900        ACCEPT WS-BACKUP-FILE FREE                                260809MA
+018000     END-IF.                                                      260809MA
+018100*                                                                         
+018200     DISPLAY "Checkpoint every N records, 0 = none: "             260809MA
+018300             NO ADVANCING.                                        260809MA
+018400     ACCEPT WS-CKP-INTERVAL FREE.                                 260809MA
+018500     DISPLAY "Restart from last checkpoint, Y/N: " NO ADVANCING.  260809MA
+018600     ACCEPT WS-RESTART-SW FREE.                                   260809MA
+018700 A0100-EXIT.  EXIT.                                               260809MA
+018800*                                                                         
+018900*=========================================================                
+019000*Clean a single target file.                                              
+019100*=========================================================                
+019200 B1000-CLEAN-ONE-FILE.                                            260809MA
+019300     PERFORM B1010-CAPTURE-PRE-STATS THRU B1010-EXIT.             260809MA
+019400     IF BACKUP-REQUESTED                                          260809MA
+019500        PERFORM B1020-BACKUP-FILE THRU B1020-EXIT                 260809MA
+019600     END-IF.                                                      260809MA
+019700     MOVE 1                   TO WS-START-COUNT.                  260809MA
+019750     MOVE "N"                 TO WS-CKP-FOUND-SW.                 260809MA
+019800     IF RESTART-REQUESTED                                         260809MA
+019900        PERFORM B1030-LOAD-CHECKPOINT THRU B1030-EXIT             260809MA
+020000     END-IF.                                                      260809MA
+020100     PERFORM B1040-WIPE-FILE THRU B1040-EXIT.                     260809MA
+020200     PERFORM B1050-WRITE-RECONCILIATION THRU B1050-EXIT.          260809MA
+020300 B1000-EXIT.  EXIT.                                               260809MA
+020400*                                                                         
+020500*Pre-run stats: record count currently on the file, and its       260809MA
+020600*last-changed date, for the reconciliation report.                260809MA
+020700 B1010-CAPTURE-PRE-STATS.                                         260809MA
+020800     MOVE 0                   TO WS-PRE-COUNT.                    260809MA
+020900     MOVE SPACES               TO WS-CHANGED-DATE.                260809MA
+021000     CALL INTRINSIC "FFILEINFO" USING WS-TARGET-FILE,             260809MA
+021010                                      FF-ITEM-CHANGED-DATE,       260809MA
+021020                                      FF-STATUS,                  260809MA
+021100                                      WS-CHANGED-DATE,            260809MA
+021110                                      FF-ACTUAL-LEN.              260809MA
+021200     OPEN INPUT EXTFILE1.                                         260809MA
+021300     IF CC <> 0                                                   260809MA
+021400        GO TO B1010-EXIT                                          260809MA
+021500     END-IF.                                                      260809MA
+021600 B1010-READ.                                                      260809MA
+021700     READ EXTFILE1 AT END GO TO B1010-DONE.                       260809MA
+021800     ADD 1                    TO WS-PRE-COUNT.                    260809MA
+021900     GO TO B1010-READ.                                            260809MA
+022000 B1010-DONE.                                                      260809MA
+022100     CLOSE EXTFILE1.                                              260809MA
+022200 B1010-EXIT.  EXIT.                                               260809MA
+022300*                                                                         
+022400*Verbatim copy of the target file, taken before the wipe.         260809MA
+022500 B1020-BACKUP-FILE.                                               260809MA
+022600     OPEN INPUT EXTFILE1.                                         260809MA
+022700     IF CC <> 0                                                   260809MA
+022800        GO TO B1020-EXIT                                          260809MA
+022900     END-IF.                                                      260809MA
+023000     OPEN OUTPUT BKUPFIL1.                                        260809MA
+023100 B1020-READ.                                                      260809MA
+023200     READ EXTFILE1 AT END GO TO B1020-DONE.                       260809MA
+023300     MOVE EXT-REC1             TO BKUP-REC1.                      260809MA
+023400     WRITE BKUP-REC1.                                             260809MA
+023500     GO TO B1020-READ.                                            260809MA
+023600 B1020-DONE.                                                      260809MA
+023700     CLOSE EXTFILE1, BKUPFIL1.                                    260809MA
+023800 B1020-EXIT.  EXIT.                                               260809MA
+023900*                                                                         
+023910*Loads the whole checkpoint file into CKP-TABLE once at the       260809MA
+023920*start of the run. It is missing the first time CLNDSK ever       260809MA
+023930*runs, which is normal and leaves the table empty.                260809MA
+023940 B1025-LOAD-CKP-TABLE.                                            260809MA
+023950     MOVE 0                    TO WS-CKP-COUNT.                   260809MA
+023960     MOVE SPACES                TO CKP-TABLE.                     260809MA
+023970     OPEN INPUT CKPFILE.                                          260809MA
+023980     IF CC <> 0                                                   260809MA
+023990        GO TO B1025-EXIT                                          260809MA
+024000     END-IF.                                                      260809MA
+024010 B1025-READ.                                                      260809MA
+024020     READ CKPFILE                                                 260809MA
+024030        AT END                                                    260809MA
+024040           GO TO B1025-CLOSE.                                     260809MA
+024050     IF WS-CKP-COUNT < MAX-CKP-ENTRIES                            260809MA
+024060        ADD 1                  TO WS-CKP-COUNT                    260809MA
+024070        MOVE CKP-FILE-NAME     TO CKP-TBL-FILE-NAME(WS-CKP-COUNT) 260809MA
+024080        MOVE CKP-RECORD-COUNT                                     260809MA
+024090                  TO CKP-TBL-RECORD-COUNT(WS-CKP-COUNT)           260809MA
+024092     ELSE                                                         260809MA
+024094        DISPLAY "CLEANDSK: checkpoint table full, entry not "     260809MA
+024096                "loaded for " CKP-FILE-NAME                       260809MA
+024100     END-IF.                                                      260809MA
+024110     GO TO B1025-READ.                                            260809MA
+024120 B1025-CLOSE.                                                     260809MA
+024130     CLOSE CKPFILE.                                               260809MA
+024140 B1025-EXIT.  EXIT.                                               260809MA
+024150*                                                                 260809MA
+024160*Resume point: look up this target file in CKP-TABLE and pick     260809MA
+024170*up the record count where the prior run left off.                260809MA
+024180 B1030-LOAD-CHECKPOINT.                                           260809MA
+024190     MOVE "N"                  TO WS-CKP-FOUND-SW.                260809MA
+024200     PERFORM VARYING WS-CKP-INDEX FROM 1 BY 1                     260809MA
+024210           UNTIL WS-CKP-INDEX > WS-CKP-COUNT                      260809MA
+024220        IF CKP-TBL-FILE-NAME(WS-CKP-INDEX) = WS-TARGET-FILE       260809MA
+024230           ADD 1, CKP-TBL-RECORD-COUNT(WS-CKP-INDEX)              260809MA
+024240                    GIVING WS-START-COUNT                         260809MA
+024250           MOVE "Y"            TO WS-CKP-FOUND-SW                 260809MA
+024260           COMPUTE WS-CKP-INDEX = WS-CKP-COUNT + 1                260809MA
+024270        END-IF                                                    260809MA
+024280     END-PERFORM.                                                 260809MA
+024290     IF CKP-ENTRY-FOUND                                           260809MA
+024300        DISPLAY "CLNDSK: resuming " WS-TARGET-FILE                260809MA
+024310                " at record " WS-START-COUNT                      260809MA
+024320     END-IF.                                                      260809MA
+025900 B1030-EXIT.  EXIT.                                               260809MA
+026000*                                                                         
+026100*The wipe loop itself.                                            260809MA
+026200 B1040-WIPE-FILE.                                                 260809MA
+026300     IF CKP-ENTRY-FOUND                                           260809MA
+026400        OPEN EXTEND EXTFILE1                                      260809MA
+026500     ELSE                                                         260809MA
+026600        OPEN OUTPUT EXTFILE1                                      260809MA
+026700     END-IF.                                                      260809MA
+026800     PERFORM VARYING XX FROM WS-START-COUNT BY 1                  260809MA
+026900              UNTIL (XX > WS-TARGET-COUNT)                        260809MA
+027000        IF FILL-HIGH-VALUES                                       260809MA
+027100           MOVE HIGH-VALUES    TO EXT-REC1                        260809MA
+027200        ELSE IF FILL-LOW-VALUES                                   260809MA
+027300           MOVE LOW-VALUES     TO EXT-REC1                        260809MA
+027400        ELSE                                                      260809MA
+027500           MOVE SPACES         TO EXT-REC1                        260809MA
+027550        END-IF                                                    260809MA
+027600        END-IF                                                    260809MA
+027700        WRITE EXT-REC1                                            260809MA
+027800        IF WS-CKP-INTERVAL > 0                                    260809MA
+027900           IF FUNCTION MOD(XX, WS-CKP-INTERVAL) = 0               260809MA
+028000              DISPLAY "CLNDSK: checkpoint at record " XX          260809MA
+028100              PERFORM B1045-SAVE-CHECKPOINT THRU B1045-EXIT       260809MA
+028200           END-IF                                                 260809MA
+028300        END-IF                                                    260809MA
+028400     END-PERFORM.                                                 260809MA
+028500     SUBTRACT 1 FROM XX GIVING WS-POST-COUNT.                     260809MA
+028600     CLOSE EXTFILE1.                                              260809MA
+028700 B1040-EXIT.  EXIT.                                               260809MA
+028800*                                                                         
+028900*Updates this target file's own entry in CKP-TABLE, then          260809MA
+028910*rewrites the whole checkpoint file from the table so every       260809MA
+028920*other file's last-saved progress survives the rewrite.           260809MA
+028930 B1045-SAVE-CHECKPOINT.                                           260809MA
+028940     MOVE "N"                  TO WS-CKP-SAVE-FOUND-SW.           260809MA
+028950     PERFORM VARYING WS-CKP-INDEX FROM 1 BY 1                     260809MA
+028960           UNTIL WS-CKP-INDEX > WS-CKP-COUNT                      260809MA
+028970        IF CKP-TBL-FILE-NAME(WS-CKP-INDEX) = WS-TARGET-FILE       260809MA
+028980           MOVE XX TO CKP-TBL-RECORD-COUNT(WS-CKP-INDEX)          260809MA
+028990           MOVE "Y"            TO WS-CKP-SAVE-FOUND-SW            260809MA
+029000        END-IF                                                    260809MA
+029010     END-PERFORM.                                                 260809MA
+029020     IF NOT CKP-SAVE-ENTRY-FOUND                                  260809MA
+029022        IF WS-CKP-COUNT < MAX-CKP-ENTRIES                         260809MA
+029030           ADD 1               TO WS-CKP-COUNT                    260809MA
+029040           MOVE WS-TARGET-FILE TO CKP-TBL-FILE-NAME(WS-CKP-COUNT) 260809MA
+029050           MOVE XX             TO                                 260809MA
+029052                 CKP-TBL-RECORD-COUNT(WS-CKP-COUNT)               260809MA
+029054        ELSE                                                      260809MA
+029056           DISPLAY "CLEANDSK: checkpoint table full, checkpoint " 260809MA
+029058                   "not saved for " WS-TARGET-FILE                260809MA
+029059        END-IF                                                    260809MA
+029060     END-IF.                                                      260809MA
+029070     OPEN OUTPUT CKPFILE.                                         260809MA
+029080     PERFORM VARYING WS-CKP-INDEX FROM 1 BY 1                     260809MA
+029090           UNTIL WS-CKP-INDEX > WS-CKP-COUNT                      260809MA
+029100        MOVE CKP-TBL-FILE-NAME(WS-CKP-INDEX)    TO CKP-FILE-NAME  260809MA
+029110        MOVE CKP-TBL-RECORD-COUNT(WS-CKP-INDEX)                   260809MA
+029112              TO CKP-RECORD-COUNT                                 260809MA
+029120        WRITE CKP-RECORD                                          260809MA
+029130     END-PERFORM.                                                 260809MA
+029140     CLOSE CKPFILE.                                               260809MA
+029150 B1045-EXIT.  EXIT.                                               260809MA
+029600*                                                                         
+029700*Reconciliation: append pre/post counts alongside the             260809MA
+029800*pre-run changed-date, and echo the same detail to the log.       260809MA
+029900 B1050-WRITE-RECONCILIATION.                                      260809MA
+030000     MOVE WS-TARGET-FILE       TO RCN-FILE-NAME.                  260809MA
+030100     MOVE WS-PRE-COUNT         TO RCN-PRE-COUNT.                  260809MA
+030200     MOVE WS-POST-COUNT        TO RCN-POST-COUNT.                 260809MA
+030300     MOVE WS-CHANGED-DATE      TO RCN-CHANGED-DATE.               260809MA
+030400     MOVE TIME-OF-DAY          TO RCN-RUN-TIME.                   260809MA
+030500     OPEN EXTEND RECONFIL.                                        260809MA
+030600     IF CC <> 0                                                   260809MA
+030700        OPEN OUTPUT RECONFIL                                      260809MA
+030800     END-IF.                                                      260809MA
+030900     WRITE RECON-RECORD.                                          260809MA
+031000     CLOSE RECONFIL.                                              260809MA
+031100     DISPLAY "CLNDSK reconciliation: " WS-TARGET-FILE             260809MA
+031200             " before=" WS-PRE-COUNT " after=" WS-POST-COUNT.     260809MA
+031300 B1050-EXIT.  EXIT.                                               260809MA
+031400*                                                                         
+031500*=========================================================                
+031600*Batch-control mode: one CTLFILE record per target file,                  
+031700*each run through the same single-file clean logic above.                 
+031800*=========================================================                
+031900 B2000-CLEAN-BATCH.                                               260809MA
+032000     OPEN INPUT CTLFILE.                                          260809MA
+032100     IF CC <> 0                                                   260809MA
+032200        DISPLAY "CLNDSK: cannot open control file "               260809MA
+032300                WS-CTLFILE-NAME                                   260809MA
+032350        MOVE 16                  TO RETURN-CODE                   260809MA
+032400        GO TO B2000-EXIT                                          260809MA
+032500     END-IF.                                                      260809MA
+032600     MOVE "Y"                  TO WS-MORE-BATCH-SW.               260809MA
+032700 B2000-READ.                                                      260809MA
+032800     READ CTLFILE AT END                                          260809MA
+032900          MOVE "N"             TO WS-MORE-BATCH-SW                260809MA
+033000          GO TO B2000-DONE.                                       260809MA
+033100     MOVE CTLB-FILE-NAME       TO WS-TARGET-FILE.                 260809MA
+033200     MOVE CTLB-TARGET-COUNT    TO WS-TARGET-COUNT.                260809MA
+033300     MOVE CTLB-FILL-PATTERN    TO WS-FILL-PATTERN.                260809MA
+033400     MOVE CTLB-BACKUP-SW       TO WS-BACKUP-SW.                   260809MA
+033500     MOVE CTLB-BACKUP-FILE     TO WS-BACKUP-FILE.                 260809MA
+033600     MOVE CTLB-CKP-INTERVAL    TO WS-CKP-INTERVAL.                260809MA
+033700     MOVE CTLB-RESTART-SW      TO WS-RESTART-SW.                  260809MA
+033800     PERFORM B1000-CLEAN-ONE-FILE THRU B1000-EXIT.                260809MA
+033900     GO TO B2000-READ.                                            260809MA
+034000 B2000-DONE.                                                      260809MA
+034100     CLOSE CTLFILE.                                               260809MA
+034200 B2000-EXIT.  EXIT.                                               260809MA
