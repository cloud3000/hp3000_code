@@ -0,0 +1,87 @@
+001000******************************************************************260809MA
+001100* AUDLOG -- SHARED OPERATIONS AUDIT-TRAIL LOG WRITER              260809MA
+001200******************************************************************260809MA
+001300 IDENTIFICATION DIVISION.                                         260809MA
+001400 PROGRAM-ID.     AUDLOG.                                          260809MA
+001500 AUTHOR.     MICHAEL ANDERSON.                                    260809MA
+001600 DATE-COMPILED.                                                   260809MA
+001700*                   COPYRIGHT 2007                                260809MA
+001800*          J3K Solutions All rights reserved.                     260809MA
+001900*                                                                 260809MA
+002000* CALLED BY CL2HTML, CLEANDSK AND DMY000 TO APPEND ONE RECORD     260809MA
+002100* TO THE SHARED RUN-LOG EACH TIME ANY OF THEM STARTS OR           260809MA
+002200* FINISHES -- PROGRAM NAME, OPERATOR, EVENT, TIMESTAMP,           260809MA
+002300* OUTCOME, AND THE CALLING PROGRAMS OWN KEY PARAMETERS.           260809MA
+002400*-----------------------------------------------------------------260809MA
+002500* MODIFICATION HISTORY                                            260809MA
+002600* 260809MA  INITIAL VERSION.                                      260809MA
+002700*-----------------------------------------------------------------260809MA
+002800*                                                                 260809MA
+002900 ENVIRONMENT DIVISION.                                            260809MA
+003000 CONFIGURATION SECTION.                                           260809MA
+003100 SOURCE-COMPUTER. HP-3000.                                        260809MA
+003200 OBJECT-COMPUTER. HP-3000.                                        260809MA
+003300 SPECIAL-NAMES.                                                   260809MA
+003400 CONDITION-CODE IS CC.                                            260809MA
+003500*                                                                 260809MA
+003600 INPUT-OUTPUT SECTION.                                            260809MA
+003700 FILE-CONTROL.                                                    260809MA
+003800*                                                                 260809MA
+003900*Append-only audit log shared by all three utilities -- sized     260809MA
+003950*for years of START/FINISH pairs from nightly runs of all three.  260809MA
+004000     SELECT AUDITFIL  ASSIGN TO "CLAUDIT,,,,50000".               260809MA
+004100*                                                                 260809MA
+004200 DATA DIVISION.                                                   260809MA
+004300 FILE SECTION.                                                    260809MA
+004400*                                                                 260809MA
+004500 FD  AUDITFIL DATA RECORD IS AUDIT-RECORD                         260809MA
+004600     RECORD CONTAINS 93 CHARACTERS.                               260809MA
+004700 01  AUDIT-RECORD.                                                260809MA
+004800     03  AUD-PROGRAM-NAME      PIC X(08).                         260809MA
+004900     03  AUD-OPERATOR          PIC X(08).                         260809MA
+005000     03  AUD-EVENT             PIC X(06).                         260809MA
+005100     03  AUD-TIMESTAMP         PIC X(27).                         260809MA
+005200     03  AUD-OUTCOME           PIC X(08).                         260809MA
+005300     03  AUD-PARM-1            PIC X(26).                         260809MA
+005400     03  AUD-PARM-2            PIC X(10).                         260809MA
+005500*                                                                 260809MA
+005600 WORKING-STORAGE SECTION.                                         260809MA
+005700*                                                                 260809MA
+005800 LINKAGE SECTION.                                                 260809MA
+005900*                                                                 260809MA
+006000*Fields the calling program fills in before the CALL;             260809MA
+006100*AUDLOG stamps its own timestamp and appends the record.          260809MA
+006200 01  AL-REQUEST.                                                  260809MA
+006300     03  AL-PROGRAM-NAME       PIC X(08).                         260809MA
+006400     03  AL-OPERATOR           PIC X(08).                         260809MA
+006500     03  AL-EVENT              PIC X(06).                         260809MA
+006600     03  AL-OUTCOME            PIC X(08).                         260809MA
+006700     03  AL-PARM-1             PIC X(26).                         260809MA
+006800     03  AL-PARM-2             PIC X(10).                         260809MA
+006900*                                                                 260809MA
+007000*=================================================================260809MA
+007100*Main logical flow                                                260809MA
+007200*=================================================================260809MA
+007300 PROCEDURE DIVISION USING AL-REQUEST.                             260809MA
+007400 0-BEGIN.                                                         260809MA
+007500     MOVE AL-PROGRAM-NAME      TO AUD-PROGRAM-NAME.               260809MA
+007600     MOVE AL-OPERATOR          TO AUD-OPERATOR.                   260809MA
+007700     MOVE AL-EVENT             TO AUD-EVENT.                      260809MA
+007800     MOVE AL-OUTCOME           TO AUD-OUTCOME.                    260809MA
+007900     MOVE AL-PARM-1            TO AUD-PARM-1.                     260809MA
+008000     MOVE AL-PARM-2            TO AUD-PARM-2.                     260809MA
+008100     CALL INTRINSIC "DATELINE" USING AUD-TIMESTAMP.               260809MA
+008200     OPEN EXTEND AUDITFIL.                                        260809MA
+008300     IF CC <> 0                                                   260809MA
+008400        OPEN OUTPUT AUDITFIL                                      260809MA
+008500     END-IF.                                                      260809MA
+008550     MOVE 0                TO RETURN-CODE.                        260809MA
+008600     WRITE AUDIT-RECORD.                                          260809MA
+008620     IF CC NOT = 0                                                260809MA
+008640        DISPLAY "AUDLOG: WRITE to audit log failed, CC=" CC       260809MA
+008660        MOVE 1             TO RETURN-CODE                         260809MA
+008680     END-IF.                                                      260809MA
+008700     CLOSE AUDITFIL.                                              260809MA
+008800     GOBACK.                                                      260809MA
+008900 0-BEGIN-EXIT.  EXIT.                                             260809MA
+009000 END PROGRAM AUDLOG.                                              260809MA
